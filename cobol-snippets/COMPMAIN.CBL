@@ -0,0 +1,293 @@
+000010******************************************************************
+000020*        PROGRAM NAME            : COMPMAIN                      *
+000030*        DESCRIPTION             : MAINTAINS THE COMPANY MASTER  *
+000040*                                  FILE FROM A TRANSACTION FILE  *
+000050*                                  OF ADD/CHANGE/DELETE ACTIONS, *
+000060*                                  WITH AN AUDIT LISTING OF      *
+000070*                                  WHAT CHANGED.                 *
+000080*        CREDITS                 : EDUCATORS AND TRAINERS        *
+000090******************************************************************
+000100*        MODIFICATION HISTORY                                    *
+000110*        ----------------------------------------------------   *
+000120*        DATE       INIT  DESCRIPTION                            *
+000130*        08/08/26   RWM   INITIAL VERSION - GIVES THE COMPANY    *
+000140*                         TABLE USED BY SRCHALL1 AND PLAYTAB2 A  *
+000150*                         REAL SYSTEM OF RECORD.                 *
+000155*        08/08/26   RWM   WRITES A CLOSING RECORD TO THE COMMON  *
+000156*                         AUDIT LOG (AUDTDD) WITH THE RUN DATE/  *
+000157*                         TIME, TRANSACTION COUNT, AND RETURN    *
+000158*                         CODE.                                  *
+000160******************************************************************
+000170
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. COMPMAIN.
+000200 AUTHOR. R MEHTA.
+000210 INSTALLATION. DATA PROCESSING.
+000220 DATE-WRITTEN. 08/08/26.
+000230 DATE-COMPILED.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT COMPTRAN  ASSIGN TO COMPTRAN
+000290     ORGANIZATION IS LINE SEQUENTIAL
+000300     FILE STATUS IS WS-COMPTRAN-STATUS.
+000310
+000320     SELECT COMPMSTR  ASSIGN TO COMPMSTR
+000330     ORGANIZATION IS INDEXED
+000340     ACCESS MODE IS DYNAMIC
+000350     RECORD KEY IS CM-COMPANY-CODE
+000360     FILE STATUS IS WS-COMPMSTR-STATUS.
+000370
+000380     SELECT COMPAUDIT ASSIGN TO COMPAUDIT
+000390     ORGANIZATION IS LINE SEQUENTIAL
+000400     FILE STATUS IS WS-COMPAUDIT-STATUS.
+000405
+000406     SELECT AUDTFILE  ASSIGN TO AUDTDD
+000407     ORGANIZATION IS LINE SEQUENTIAL
+000408     FILE STATUS IS WS-AUDTFILE-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD COMPTRAN.
+000450 01 CT-TRAN-REC.
+000460     05 CT-ACTION         PIC X(01).
+000470         88 CT-ADD        VALUE 'A'.
+000480         88 CT-CHANGE     VALUE 'C'.
+000490         88 CT-DELETE     VALUE 'D'.
+000500     05 CT-COMPANY-CODE   PIC 9(06).
+000510     05 CT-COMPANY-NAME   PIC X(10).
+000520     05 FILLER            PIC X(63).
+000530
+000540 FD COMPMSTR.
+000545     COPY COMPREC.
+000610
+000620 FD COMPAUDIT.
+000630 01 AUD-REC.
+000640     05 AUD-ACTION        PIC X(10).
+000650     05 FILLER            PIC X(01) VALUE SPACE.
+000660     05 AUD-CODE          PIC 9(06).
+000670     05 FILLER            PIC X(01) VALUE SPACE.
+000680     05 AUD-NAME          PIC X(10).
+000690     05 FILLER            PIC X(01) VALUE SPACE.
+000700     05 AUD-RESULT        PIC X(30).
+000711
+000712 FD AUDTFILE.
+000713     COPY AUDITREC REPLACING ==:RECNAME:== BY ==LOG-REC==
+000714                             ==:PFX:==     BY ==LOG==.
+000710
+000720 WORKING-STORAGE SECTION.
+000730 01 WS-COMPTRAN-STATUS   PIC X(02) VALUE '00'.
+000740 01 WS-COMPMSTR-STATUS   PIC X(02) VALUE '00'.
+000750 01 WS-COMPAUDIT-STATUS  PIC X(02) VALUE '00'.
+000760 01 WS-EOF-STA           PIC X VALUE 'N'.
+000770     88 WS-EOF           VALUE 'Y'.
+000780 01 WS-ADD-COUNT         PIC 9(05) VALUE ZEROES COMP.
+000790 01 WS-CHANGE-COUNT      PIC 9(05) VALUE ZEROES COMP.
+000800 01 WS-DELETE-COUNT      PIC 9(05) VALUE ZEROES COMP.
+000810 01 WS-ERROR-COUNT       PIC 9(05) VALUE ZEROES COMP.
+000820 01 WS-ABEND-DDNAME      PIC X(10) VALUE SPACES.
+000830 01 WS-ABEND-STATUS      PIC X(02) VALUE SPACES.
+000831 01 WS-AUDTFILE-STATUS   PIC X(02) VALUE '00'.
+000832     88 WS-AUDTFILE-OK   VALUE '00'.
+000833 01 WS-RUN-DATE.
+000834     05 WS-RUN-YY        PIC 9(02).
+000835     05 WS-RUN-MM        PIC 9(02).
+000836     05 WS-RUN-DD        PIC 9(02).
+000837 01 WS-RUN-TIME.
+000838     05 WS-RUN-HH        PIC 9(02).
+000839     05 WS-RUN-MN        PIC 9(02).
+000840     05 WS-RUN-SS        PIC 9(02).
+000841     05 FILLER           PIC 9(02).
+000840
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000880     PERFORM 2000-PROCESS-TRAN THRU 2000-PROCESS-TRAN-EXIT
+000890             UNTIL WS-EOF
+000900     PERFORM 8000-WRITE-SUMMARY THRU 8000-WRITE-SUMMARY-EXIT
+000910     CLOSE COMPTRAN
+000920           COMPMSTR
+000930           COMPAUDIT
+000935     PERFORM 9500-WRITE-AUDIT-RECORD
+000936             THRU 9500-WRITE-AUDIT-RECORD-EXIT
+000940     STOP RUN
+000950     .
+000960
+000970 1000-INITIALIZE.
+000980     OPEN INPUT COMPTRAN
+000990     IF WS-COMPTRAN-STATUS NOT = '00'
+001000        MOVE 'COMPTRAN' TO WS-ABEND-DDNAME
+001010        MOVE WS-COMPTRAN-STATUS TO WS-ABEND-STATUS
+001020        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001030     END-IF
+001040     OPEN I-O COMPMSTR
+001050     IF WS-COMPMSTR-STATUS NOT = '00'
+001060        MOVE 'COMPMSTR' TO WS-ABEND-DDNAME
+001070        MOVE WS-COMPMSTR-STATUS TO WS-ABEND-STATUS
+001080        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001090     END-IF
+001100     OPEN OUTPUT COMPAUDIT
+001110     IF WS-COMPAUDIT-STATUS NOT = '00'
+001120        MOVE 'COMPAUDIT' TO WS-ABEND-DDNAME
+001130        MOVE WS-COMPAUDIT-STATUS TO WS-ABEND-STATUS
+001140        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001150     END-IF
+001160     .
+001170 1000-INITIALIZE-EXIT.
+001180     EXIT.
+001190
+001200 2000-PROCESS-TRAN.
+001210     READ COMPTRAN
+001220         AT END SET WS-EOF TO TRUE
+001225         NOT AT END
+001230             PERFORM 2100-APPLY-TRAN THRU 2100-APPLY-TRAN-EXIT
+001240     END-READ
+001250     .
+001260 2000-PROCESS-TRAN-EXIT.
+001270     EXIT.
+001280
+001290 2100-APPLY-TRAN.
+001300     EVALUATE TRUE
+001310         WHEN CT-ADD
+001320             PERFORM 2110-ADD-COMPANY THRU 2110-ADD-COMPANY-EXIT
+001330         WHEN CT-CHANGE
+001340             PERFORM 2120-CHANGE-COMPANY
+001341                 THRU 2120-CHANGE-COMPANY-EXIT
+001350         WHEN CT-DELETE
+001360             PERFORM 2130-DELETE-COMPANY
+001361                 THRU 2130-DELETE-COMPANY-EXIT
+001370         WHEN OTHER
+001380             MOVE 'INVALID'   TO AUD-ACTION
+001390             MOVE CT-COMPANY-CODE TO AUD-CODE
+001400             MOVE CT-COMPANY-NAME TO AUD-NAME
+001410             MOVE 'UNRECOGNIZED ACTION CODE' TO AUD-RESULT
+001420             WRITE AUD-REC
+001430             ADD 1 TO WS-ERROR-COUNT
+001440     END-EVALUATE
+001450     .
+001460 2100-APPLY-TRAN-EXIT.
+001470     EXIT.
+001480
+001490 2110-ADD-COMPANY.
+001500     MOVE CT-COMPANY-CODE TO CM-COMPANY-CODE
+001510     READ COMPMSTR KEY IS CM-COMPANY-CODE
+001520         INVALID KEY
+001530             MOVE CT-COMPANY-NAME TO CM-COMPANY-NAME
+001540             SET CM-ACTIVE TO TRUE
+001550             WRITE CM-COMPANY-REC
+001560             MOVE 'ADD'      TO AUD-ACTION
+001570             MOVE 'COMPANY ADDED'   TO AUD-RESULT
+001580             ADD 1 TO WS-ADD-COUNT
+001590         NOT INVALID KEY
+001600             MOVE 'ADD'      TO AUD-ACTION
+001610             MOVE 'FAILED - ALREADY EXISTS'  TO AUD-RESULT
+001620             ADD 1 TO WS-ERROR-COUNT
+001630     END-READ
+001640     MOVE CT-COMPANY-CODE TO AUD-CODE
+001650     MOVE CT-COMPANY-NAME TO AUD-NAME
+001660     WRITE AUD-REC
+001670     .
+001680 2110-ADD-COMPANY-EXIT.
+001690     EXIT.
+001700
+001710 2120-CHANGE-COMPANY.
+001720     MOVE CT-COMPANY-CODE TO CM-COMPANY-CODE
+001730     READ COMPMSTR KEY IS CM-COMPANY-CODE
+001740         INVALID KEY
+001750             MOVE 'CHANGE'   TO AUD-ACTION
+001760             MOVE 'FAILED - COMPANY NOT FOUND' TO AUD-RESULT
+001770             ADD 1 TO WS-ERROR-COUNT
+001780         NOT INVALID KEY
+001790             MOVE CT-COMPANY-NAME TO CM-COMPANY-NAME
+001800             REWRITE CM-COMPANY-REC
+001810             MOVE 'CHANGE'   TO AUD-ACTION
+001820             MOVE 'NAME CHANGED' TO AUD-RESULT
+001830             ADD 1 TO WS-CHANGE-COUNT
+001840     END-READ
+001850     MOVE CT-COMPANY-CODE TO AUD-CODE
+001860     MOVE CT-COMPANY-NAME TO AUD-NAME
+001870     WRITE AUD-REC
+001880     .
+001890 2120-CHANGE-COMPANY-EXIT.
+001900     EXIT.
+001910
+001920 2130-DELETE-COMPANY.
+001930*    COMPANIES ARE DEACTIVATED RATHER THAN PHYSICALLY REMOVED SO
+001940*    HISTORICAL EXTRACTS THAT REFERENCE THE CODE STILL RESOLVE.
+001950     MOVE CT-COMPANY-CODE TO CM-COMPANY-CODE
+001960     READ COMPMSTR KEY IS CM-COMPANY-CODE
+001970         INVALID KEY
+001980             MOVE 'DELETE'   TO AUD-ACTION
+001990             MOVE 'FAILED - COMPANY NOT FOUND' TO AUD-RESULT
+002000             ADD 1 TO WS-ERROR-COUNT
+002010         NOT INVALID KEY
+002020             SET CM-INACTIVE TO TRUE
+002030             REWRITE CM-COMPANY-REC
+002040             MOVE 'DELETE'   TO AUD-ACTION
+002050             MOVE 'COMPANY DEACTIVATED' TO AUD-RESULT
+002060             ADD 1 TO WS-DELETE-COUNT
+002070     END-READ
+002080     MOVE CT-COMPANY-CODE TO AUD-CODE
+002090     MOVE CT-COMPANY-NAME TO AUD-NAME
+002100     WRITE AUD-REC
+002110     .
+002120 2130-DELETE-COMPANY-EXIT.
+002130     EXIT.
+002140
+002150 8000-WRITE-SUMMARY.
+002160     MOVE SPACES        TO AUD-REC
+002170     MOVE 'SUMMARY'     TO AUD-ACTION
+002180     WRITE AUD-REC
+002190     DISPLAY 'COMPMAIN SUMMARY - ADDED: '   WS-ADD-COUNT
+002200             ' CHANGED: ' WS-CHANGE-COUNT
+002210             ' DELETED: ' WS-DELETE-COUNT
+002220             ' ERRORS: '  WS-ERROR-COUNT
+002230     .
+002240 8000-WRITE-SUMMARY-EXIT.
+002250     EXIT.
+002260
+002270 9000-ABEND-PARA.
+002280*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+002290*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+002300     DISPLAY 'COMPMAIN - OPEN FAILED FOR: ' WS-ABEND-DDNAME
+002310     DISPLAY 'COMPMAIN - FILE STATUS WAS : ' WS-ABEND-STATUS
+002320     MOVE 16 TO RETURN-CODE
+002330     STOP RUN
+002340     .
+002350 9000-ABEND-PARA-EXIT.
+002360     EXIT.
+002370
+002380 9500-WRITE-AUDIT-RECORD.
+002390*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+002400*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+002410*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+002420     OPEN EXTEND AUDTFILE
+002430     IF NOT WS-AUDTFILE-OK
+002440        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+002450        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+002460        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+002470     END-IF
+002480     ACCEPT WS-RUN-DATE FROM DATE
+002490     ACCEPT WS-RUN-TIME FROM TIME
+002500     MOVE 'COMPMAIN' TO LOG-PGM-NAME
+002510     STRING WS-RUN-MM DELIMITED SIZE
+002520            '/'       DELIMITED SIZE
+002530            WS-RUN-DD DELIMITED SIZE
+002540            '/'       DELIMITED SIZE
+002550            WS-RUN-YY DELIMITED SIZE
+002560            INTO LOG-RUN-DATE
+002570     STRING WS-RUN-HH DELIMITED SIZE
+002580            ':'       DELIMITED SIZE
+002590            WS-RUN-MN DELIMITED SIZE
+002600            ':'       DELIMITED SIZE
+002610            WS-RUN-SS DELIMITED SIZE
+002620            INTO LOG-RUN-TIME
+002630     COMPUTE LOG-REC-COUNT = WS-ADD-COUNT + WS-CHANGE-COUNT
+002640                           + WS-DELETE-COUNT + WS-ERROR-COUNT
+002650     MOVE RETURN-CODE    TO LOG-RETURN-CODE
+002660     WRITE LOG-REC
+002670     CLOSE AUDTFILE
+002680     .
+002690 9500-WRITE-AUDIT-RECORD-EXIT.
+002700     EXIT.
