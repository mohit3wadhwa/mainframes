@@ -0,0 +1,92 @@
+000010******************************************************************
+000020*        PROGRAM NAME            : COMPSRCH                      *
+000030*        DESCRIPTION             : CALLABLE COMPANY-NAME TABLE   *
+000040*                                  SEARCH.  GIVEN A COMPANY      *
+000050*                                  TABLE AND A SEARCH STRING,    *
+000060*                                  RETURNS THE FIRST ENTRY WHOSE *
+000070*                                  NAME BEGINS WITH THE STRING,  *
+000080*                                  MATCHING WITHOUT REGARD TO    *
+000090*                                  CASE.  ANY PROGRAM THAT HAS   *
+000100*                                  LOADED A COMPANY TABLE IN THE *
+000110*                                  SHAPE BELOW MAY CALL THIS     *
+000120*                                  INSTEAD OF CODING ITS OWN     *
+000130*                                  SEARCH LOGIC.                 *
+000140*        CREDITS                 : EDUCATORS AND TRAINERS        *
+000150******************************************************************
+000160*        MODIFICATION HISTORY                                    *
+000170*        ----------------------------------------------------   *
+000180*        DATE       INIT  DESCRIPTION                            *
+000190*        08/08/26   RWM   INITIAL VERSION - PULLED OUT OF        *
+000200*                         PLAYTAB2'S 2000-SEARCH-STRING SO THE   *
+000210*                         LOGIC CAN BE SHARED.                   *
+000220******************************************************************
+000230
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. COMPSRCH.
+000260 AUTHOR. R MEHTA.
+000270 INSTALLATION. DATA PROCESSING.
+000280 DATE-WRITTEN. 08/08/26.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 01 WS-SEARCH-COPY    PIC X(10).
+000360 01 WS-STRING-LEN     PIC 9(02) COMP VALUE ZERO.
+000370
+000380 LINKAGE SECTION.
+000390 01 LK-COMPANY-COUNT  PIC 9(03) COMP.
+000400 01 LK-COMPANIES.
+000410     05 LK-COMPANY  OCCURS 1 TO 200 TIMES
+000420                    DEPENDING ON LK-COMPANY-COUNT
+000430                    INDEXED BY LK-I.
+000440            10 LK-COMPANY-CODE PIC 9(6).
+000450            10 LK-COMPANY-NAME PIC X(10).
+000460 01 LK-SEARCH-STRING  PIC X(10).
+000470 01 LK-RESULT.
+000480     05 LK-FOUND-SW      PIC X(01).
+000490         88 LK-FOUND     VALUE 'Y'.
+000500         88 LK-NOT-FOUND VALUE 'N'.
+000510     05 LK-MATCHED-CODE  PIC 9(06).
+000520     05 LK-MATCHED-NAME  PIC X(10).
+000530
+000540 PROCEDURE DIVISION USING LK-COMPANY-COUNT
+000550                          LK-COMPANIES
+000560                          LK-SEARCH-STRING
+000570                          LK-RESULT.
+000580 0000-MAINLINE.
+000590     SET LK-NOT-FOUND TO TRUE
+000600     MOVE ZERO        TO LK-MATCHED-CODE
+000610     MOVE SPACES      TO LK-MATCHED-NAME
+000620     PERFORM 1000-SEARCH-TABLE THRU 1000-SEARCH-TABLE-EXIT
+000630     GOBACK
+000640     .
+000650
+000660 1000-SEARCH-TABLE.
+000670*    THE MATCH IS CASE-INSENSITIVE AND ALLOWS THE CALLER TO PASS
+000680*    ONLY A LEADING PORTION OF THE COMPANY NAME, E.G. 'INFO'
+000690*    WILL FIND 'INFOSYS'.  THE CALLER'S SEARCH STRING IS NOT
+000700*    MODIFIED - THE UPPER-CASE WORK IS DONE ON A LOCAL COPY.
+000710     MOVE LK-SEARCH-STRING TO WS-SEARCH-COPY
+000720     INSPECT WS-SEARCH-COPY
+000730        CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+000740                TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+000750     INSPECT WS-SEARCH-COPY TALLYING WS-STRING-LEN
+000760        FOR CHARACTERS BEFORE INITIAL SPACE
+000770     IF WS-STRING-LEN = ZERO OR LK-COMPANY-COUNT = ZERO
+000780        CONTINUE
+000790     ELSE
+000800        SET LK-I TO 1
+000810        SEARCH LK-COMPANY
+000820        AT END CONTINUE
+000830        WHEN LK-COMPANY-NAME(LK-I)(1:WS-STRING-LEN)
+000840                = WS-SEARCH-COPY(1:WS-STRING-LEN)
+000850             SET LK-FOUND TO TRUE
+000860             MOVE LK-COMPANY-CODE(LK-I) TO LK-MATCHED-CODE
+000870             MOVE LK-COMPANY-NAME(LK-I) TO LK-MATCHED-NAME
+000880        END-SEARCH
+000890     END-IF
+000900     .
+000910 1000-SEARCH-TABLE-EXIT.
+000920     EXIT.
