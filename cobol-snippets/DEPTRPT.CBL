@@ -0,0 +1,236 @@
+000010******************************************************************
+000020*        PROGRAM NAME            : DEPTRPT                       *
+000030*        DESCRIPTION             : READS SORTPRO'S SORTED        *
+000040*                                  EMPLOYEE EXTRACT AND PRODUCES *
+000050*                                  A DEPARTMENT-WISE HEADCOUNT   *
+000060*                                  AND PAYROLL-TOTAL REPORT.     *
+000070*        CREDITS                 : DATA PROCESSING               *
+000080******************************************************************
+000090*        MODIFICATION HISTORY                                    *
+000100*        ----------------------------------------------------   *
+000110*        DATE       INIT  DESCRIPTION                            *
+000120*        08/08/26   RWM   INITIAL VERSION.                       *
+000125*        08/08/26   RWM   APPEND CLOSING RECORD TO COMMON AUDIT  *
+000126*                         LOG (AUDTDD).                          *
+000127*        08/08/26   RWM   REMOVED A REDUNDANT MOVE OF WS-RPT-    *
+000128*                         TOTAL TO RPT-LINE IN 8000-WRITE-REPORT *
+000129*                         THAT RAN BEFORE THE TOTALS WERE MOVED. *
+000130******************************************************************
+000140
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. DEPTRPT.
+000170 AUTHOR. R MEHTA.
+000180 INSTALLATION. DATA PROCESSING.
+000190 DATE-WRITTEN. 08/08/26.
+000200 DATE-COMPILED.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT EMPFILE ASSIGN TO EMPDD
+000260     ORGANIZATION IS LINE SEQUENTIAL
+000270     FILE STATUS IS WS-EMPFILE-STATUS.
+000280
+000290     SELECT RPTFILE ASSIGN TO RPTDD
+000300     ORGANIZATION IS LINE SEQUENTIAL
+000310     FILE STATUS IS WS-RPTFILE-STATUS.
+000315
+000316     SELECT AUDTFILE ASSIGN TO AUDTDD
+000317     ORGANIZATION IS LINE SEQUENTIAL
+000318     FILE STATUS IS WS-AUDTFILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD EMPFILE.
+000355     COPY EMPREC REPLACING ==:RECNAME:== BY ==EMP-REC==
+000357                           ==:PFX:==     BY ==EMP==.
+000380
+000390 FD RPTFILE.
+000400 01 RPT-LINE                PIC X(80).
+000405
+000406 FD AUDTFILE.
+000407     COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUD-REC==
+000408                             ==:PFX:==     BY ==AUD==.
+000410
+000420 WORKING-STORAGE SECTION.
+000430 01 WS-EOF-STA           PIC X VALUE 'N'.
+000440     88 WS-EOF           VALUE 'Y'.
+000450 01 WS-EMPFILE-STATUS    PIC X(02) VALUE '00'.
+000460 01 WS-RPTFILE-STATUS    PIC X(02) VALUE '00'.
+000470     88 WS-RPTFILE-OK    VALUE '00'.
+000480 01 WS-ABEND-DDNAME      PIC X(08) VALUE SPACES.
+000490 01 WS-ABEND-STATUS      PIC X(02) VALUE SPACES.
+000491 01 WS-AUDTFILE-STATUS   PIC X(02) VALUE '00'.
+000492     88 WS-AUDTFILE-OK   VALUE '00'.
+000493 01 WS-RUN-DATE.
+000494     05 WS-RUN-YY        PIC 9(02).
+000495     05 WS-RUN-MM        PIC 9(02).
+000496     05 WS-RUN-DD        PIC 9(02).
+000497 01 WS-RUN-TIME.
+000498     05 WS-RUN-HH        PIC 9(02).
+000499     05 WS-RUN-MN        PIC 9(02).
+000500     05 WS-RUN-SS        PIC 9(02).
+000501     05 FILLER           PIC 9(02).
+000502 01 WS-EMP-COUNT         PIC 9(05) COMP VALUE ZERO.
+000510 01 WS-GRAND-HEADCOUNT   PIC 9(05) COMP VALUE ZERO.
+000520 01 WS-GRAND-PAYROLL     PIC S9(09)V99 COMP-3 VALUE ZERO.
+000530
+000540 01 WS-DEPT-MAX           PIC 9(03) COMP VALUE 100.
+000550 01 WS-DEPT-COUNT         PIC 9(03) COMP VALUE ZERO.
+000560 01 WS-DEPTS.
+000570     05 WS-DEPT  OCCURS 1 TO 100 TIMES
+000580                 DEPENDING ON WS-DEPT-COUNT
+000590                 INDEXED BY J.
+000600             10 WS-DEPT-CODE       PIC X(04).
+000610             10 WS-DEPT-HEADCOUNT  PIC 9(05) COMP.
+000620             10 WS-DEPT-PAYROLL    PIC S9(09)V99 COMP-3.
+000630
+000640 01 WS-RPT-DETAIL.
+000650     05 FILLER             PIC X(08) VALUE 'DEPT: '.
+000660     05 RD-DEPT-CODE       PIC X(04).
+000670     05 FILLER             PIC X(14) VALUE '   HEADCOUNT: '.
+000680     05 RD-HEADCOUNT       PIC ZZZZ9.
+000690     05 FILLER             PIC X(12) VALUE '   PAYROLL: '.
+000700     05 RD-PAYROLL         PIC ZZ,ZZZ,ZZ9.99.
+000710     05 FILLER             PIC X(17) VALUE SPACES.
+000720
+000730 01 WS-RPT-TOTAL.
+000740     05 FILLER             PIC X(18) VALUE '** GRAND TOTALS **'.
+000750     05 FILLER             PIC X(14) VALUE '   HEADCOUNT: '.
+000760     05 RT-HEADCOUNT       PIC ZZZZ9.
+000770     05 FILLER             PIC X(12) VALUE '   PAYROLL: '.
+000780     05 RT-PAYROLL         PIC ZZ,ZZZ,ZZ9.99.
+000790     05 FILLER             PIC X(17) VALUE SPACES.
+000800
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000840     PERFORM 2000-READ-EMP THRU 2000-READ-EMP-EXIT
+000850             UNTIL WS-EOF
+000860     PERFORM 8000-WRITE-REPORT THRU 8000-WRITE-REPORT-EXIT
+000870     CLOSE EMPFILE
+000880           RPTFILE
+000885     PERFORM 9500-WRITE-AUDIT-RECORD
+000886             THRU 9500-WRITE-AUDIT-RECORD-EXIT
+000890     DISPLAY 'DEPTRPT - EMPLOYEES READ : ' WS-EMP-COUNT
+000900     DISPLAY 'DEPTRPT - DEPARTMENTS    : ' WS-DEPT-COUNT
+000910     STOP RUN
+000920     .
+000930
+000940 1000-INITIALIZE.
+000950     OPEN INPUT EMPFILE
+000960     IF WS-EMPFILE-STATUS NOT = '00'
+000970        MOVE 'EMPDD' TO WS-ABEND-DDNAME
+000980        MOVE WS-EMPFILE-STATUS TO WS-ABEND-STATUS
+000990        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001000     END-IF
+001010     OPEN OUTPUT RPTFILE
+001020     IF NOT WS-RPTFILE-OK
+001030        MOVE 'RPTDD' TO WS-ABEND-DDNAME
+001040        MOVE WS-RPTFILE-STATUS TO WS-ABEND-STATUS
+001050        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001060     END-IF
+001070     .
+001080 1000-INITIALIZE-EXIT.
+001090     EXIT.
+001100
+001110 2000-READ-EMP.
+001120     READ EMPFILE
+001130         AT END SET WS-EOF TO TRUE
+001140         NOT AT END
+001150             ADD 1 TO WS-EMP-COUNT
+001160             PERFORM 2100-ACCUM-DEPT THRU 2100-ACCUM-DEPT-EXIT
+001170     END-READ
+001180     .
+001190 2000-READ-EMP-EXIT.
+001200     EXIT.
+001210
+001220 2100-ACCUM-DEPT.
+001230*    THE EXTRACT IS IN EMPLOYEE-ID SEQUENCE, NOT DEPARTMENT
+001240*    SEQUENCE, SO DEPARTMENTS ARE ACCUMULATED IN A WORKING-
+001250*    STORAGE TABLE (LINEAR SEARCH, BUILT ON THE FLY) RATHER
+001260*    THAN RELYING ON CONTROL-BREAK LOGIC.
+001270     SET J TO 1
+001280     SEARCH WS-DEPT
+001290     AT END
+001300         IF WS-DEPT-COUNT < WS-DEPT-MAX
+001310            ADD 1 TO WS-DEPT-COUNT
+001320            MOVE EMP-DEPT-CODE  TO WS-DEPT-CODE(WS-DEPT-COUNT)
+001330            MOVE 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-COUNT)
+001340            MOVE EMP-SALARY-AMT TO WS-DEPT-PAYROLL(WS-DEPT-COUNT)
+001350         END-IF
+001360     WHEN WS-DEPT-CODE(J) = EMP-DEPT-CODE
+001370         ADD 1 TO WS-DEPT-HEADCOUNT(J)
+001380         ADD EMP-SALARY-AMT TO WS-DEPT-PAYROLL(J)
+001390     END-SEARCH
+001400     .
+001410 2100-ACCUM-DEPT-EXIT.
+001420     EXIT.
+001430
+001440 8000-WRITE-REPORT.
+001450     SET J TO 1
+001460     PERFORM 8100-WRITE-DEPT-LINE THRU 8100-WRITE-DEPT-LINE-EXIT
+001470             VARYING J FROM 1 BY 1 UNTIL J > WS-DEPT-COUNT
+001490     MOVE WS-GRAND-HEADCOUNT TO RT-HEADCOUNT
+001500     MOVE WS-GRAND-PAYROLL   TO RT-PAYROLL
+001510     MOVE WS-RPT-TOTAL TO RPT-LINE
+001520     WRITE RPT-LINE
+001530     .
+001540 8000-WRITE-REPORT-EXIT.
+001550     EXIT.
+001560
+001570 8100-WRITE-DEPT-LINE.
+001580     MOVE WS-DEPT-CODE(J)      TO RD-DEPT-CODE
+001590     MOVE WS-DEPT-HEADCOUNT(J) TO RD-HEADCOUNT
+001600     MOVE WS-DEPT-PAYROLL(J)   TO RD-PAYROLL
+001610     MOVE WS-RPT-DETAIL TO RPT-LINE
+001620     WRITE RPT-LINE
+001630     ADD WS-DEPT-HEADCOUNT(J) TO WS-GRAND-HEADCOUNT
+001640     ADD WS-DEPT-PAYROLL(J)   TO WS-GRAND-PAYROLL
+001650     .
+001660 8100-WRITE-DEPT-LINE-EXIT.
+001670     EXIT.
+001680
+001680 9500-WRITE-AUDIT-RECORD.
+001681*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+001682*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+001683*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+001684     OPEN EXTEND AUDTFILE
+001685     IF NOT WS-AUDTFILE-OK
+001686        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+001687        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+001688        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001689     END-IF
+001690     ACCEPT WS-RUN-DATE FROM DATE
+001691     ACCEPT WS-RUN-TIME FROM TIME
+001692     MOVE 'DEPTRPT' TO AUD-PGM-NAME
+001693     STRING WS-RUN-MM DELIMITED SIZE
+001694            '/'       DELIMITED SIZE
+001695            WS-RUN-DD DELIMITED SIZE
+001696            '/'       DELIMITED SIZE
+001697            WS-RUN-YY DELIMITED SIZE
+001698            INTO AUD-RUN-DATE
+001699     STRING WS-RUN-HH DELIMITED SIZE
+001700            ':'       DELIMITED SIZE
+001701            WS-RUN-MN DELIMITED SIZE
+001702            ':'       DELIMITED SIZE
+001703            WS-RUN-SS DELIMITED SIZE
+001704            INTO AUD-RUN-TIME
+001705     MOVE WS-EMP-COUNT   TO AUD-REC-COUNT
+001706     MOVE RETURN-CODE    TO AUD-RETURN-CODE
+001707     WRITE AUD-REC
+001708     CLOSE AUDTFILE
+001709     .
+001710 9500-WRITE-AUDIT-RECORD-EXIT.
+001711     EXIT.
+001712
+001690 9000-ABEND-PARA.
+001700*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+001710*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+001720     DISPLAY 'DEPTRPT - OPEN FAILED FOR: ' WS-ABEND-DDNAME
+001730     DISPLAY 'DEPTRPT - FILE STATUS WAS : ' WS-ABEND-STATUS
+001740     MOVE 16 TO RETURN-CODE
+001750     STOP RUN
+001760     .
+001770 9000-ABEND-PARA-EXIT.
+001780     EXIT.
