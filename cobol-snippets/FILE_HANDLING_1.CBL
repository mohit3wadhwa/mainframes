@@ -1,63 +1,270 @@
-      ******************************************************************
-      *        PROGRAM NAME            : HELLOCOBOL                    *
-      *        DESCRIPTION             : SAYS "HELLO" TO USER IN SPOOL *
-      *        CREDITS                 : EDUCATORS AND TRAINERS        *
-      ******************************************************************
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILEACCESS.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      
-           SELECT FLE1 ASSIGN TO "WJCL1.txt"      
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL. 
-
-           SELECT FLE2 ASSIGN TO "OUT.txt"      
-           ORGANIZATION IS LINE SEQUENTIAL.                            
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD FLE1.
-       01 FD-VAR       PIC X(80).
-
-       FD FLE2.
-       01 FD-VAR-OUT   PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01 WS-VAR       PIC X(80).
-       01 WS-COUNT     PIC 99 VALUE 00.
-       01 WS-EOF-STA   PIC X.
-           88 WS-EOF   VALUE 'Y'.
-           88 WS-N-EOF VALUE 'N'.                                             
-
-       PROCEDURE DIVISION.
-           SET WS-N-EOF TO TRUE
-      *    INITIALIZE WS-COUNT
-           OPEN INPUT FLE1
-           OPEN OUTPUT FLE2
-           PERFORM READ-FILE-PARA UNTIL WS-EOF
-           CLOSE FLE1
-           CLOSE FLE2
-           STOP RUN
-           .
-
-       READ-FILE-PARA.
-      *    DISPLAY "NO OF RECORDS: " WS-COUNT
-           INITIALIZE WS-VAR
-                      FD-VAR-OUT
-           READ FLE1 
-           AT END SET WS-EOF TO TRUE
-           NOT AT END 
-           MOVE FD-VAR TO WS-VAR
-                          FD-VAR-OUT
-           IF WS-VAR(3:8) = 'JAVAPROG' THEN
-              WRITE FD-VAR-OUT
-           END-IF
-           DISPLAY WS-VAR
-           COMPUTE WS-COUNT = WS-COUNT + 1
-           END-READ
-           .
-           
+000010******************************************************************
+000020*        PROGRAM NAME            : FILEACCESS                    *
+000030*        DESCRIPTION             : FILTERS WJCL1 RECORDS BY A    *
+000040*                                  CONTROL-CARD KEYWORD AND      *
+000050*                                  WRITES THE MATCHES TO OUT.TXT *
+000060*        CREDITS                 : EDUCATORS AND TRAINERS        *
+000070******************************************************************
+000080*        MODIFICATION HISTORY                                    *
+000090*        ----------------------------------------------------   *
+000100*        DATE       INIT  DESCRIPTION                            *
+000110*        08/08/26   RWM   FILTER KEYWORD NOW READ FROM A         *
+000120*                         CONTROL CARD (WS-FILTER-KEY) INSTEAD   *
+000130*                         OF BEING HARDCODED AS 'JAVAPROG'.      *
+000140*        08/08/26   RWM   ADDED MATCHED/REJECTED COUNTERS AND A  *
+000150*                         SUMMARY TRAILER RECORD WRITTEN TO      *
+000160*                         OUT.TXT AT END OF RUN.                 *
+000165*        08/08/26   RWM   NON-MATCHING RECORDS ARE NOW WRITTEN   *
+000166*                         TO REJECT.TXT INSTEAD OF BEING         *
+000167*                         DISCARDED.                             *
+000168*        08/08/26   RWM   SELECTS NOW ASSIGN TO DD-NAMES INSTEAD *
+000169*                         OF LITERAL FILE PATHS SO THE SAME LOAD *
+000171*                         MODULE RUNS AGAINST ANY JCL-ASSIGNED   *
+000172*                         DATA SET.  SEE JCL/FILEACC.JCL.        *
+000173*        08/08/26   RWM   ADDED FILE STATUS CHECKING AFTER EACH  *
+000174*                         OPEN WITH A DIAGNOSTIC DISPLAY AND A   *
+000175*                         CLEAN ABEND VIA RETURN-CODE.           *
+000176*        08/08/26   RWM   WRITES A CLOSING RECORD TO THE COMMON  *
+000177*                         AUDIT LOG (AUDTDD) WITH THE RUN DATE/  *
+000178*                         TIME, READ COUNT, AND RETURN CODE.     *
+000181*        08/08/26   RWM   A MISSING CTLCARD DD NOW SILENTLY      *
+000182*                        KEEPS THE 'JAVAPROG' DEFAULT INSTEAD    *
+000183*                        OF ABENDING, MATCHING THE SAME          *
+000184*                        OPTIONAL-CONTROL-CARD IDIOM USED FOR    *
+000185*                        SRTCTL/CHKCTL.                         *
+000186*        08/08/26   RWM   WIDENED WS-COUNT TO PIC 9(05) COMP -   *
+000187*                         THE OLD PIC 99 WRAPPED PAST 99 RECORDS *
+000188*                         AND FED A WRONG READ COUNT INTO THE    *
+000189*                         TRAILER AND THE AUDIT LOG.             *
+000170******************************************************************
+000180
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FILEACCESS.
+000210 AUTHOR. R MEHTA.
+000220 INSTALLATION. DATA PROCESSING.
+000230 DATE-WRITTEN. 01/15/24.
+000240 DATE-COMPILED.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290
+000300     SELECT CTLCARD ASSIGN TO CTLCARD
+000310     ORGANIZATION IS LINE SEQUENTIAL
+000315     FILE STATUS IS WS-CTLCARD-STATUS.
+000320
+000330     SELECT FLE1 ASSIGN TO INDD
+000340     ORGANIZATION IS LINE SEQUENTIAL
+000350     ACCESS MODE IS SEQUENTIAL
+000355     FILE STATUS IS WS-FLE1-STATUS.
+000360
+000370     SELECT FLE2 ASSIGN TO OUTDD
+000380     ORGANIZATION IS LINE SEQUENTIAL
+000384     FILE STATUS IS WS-FLE2-STATUS.
+000385
+000387     SELECT FLE3 ASSIGN TO REJDD
+000388     ORGANIZATION IS LINE SEQUENTIAL
+000389     FILE STATUS IS WS-FLE3-STATUS.
+000390
+000391     SELECT AUDTFILE ASSIGN TO AUDTDD
+000392     ORGANIZATION IS LINE SEQUENTIAL
+000393     FILE STATUS IS WS-AUDTFILE-STATUS.
+000394
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD CTLCARD.
+000430 01 CC-REC           PIC X(80).
+000440
+000450 FD FLE1.
+000460 01 FD-VAR           PIC X(80).
+000470
+000480 FD FLE2.
+000490 01 FD-VAR-OUT        PIC X(80).
+000495
+000496 FD FLE3.
+000497 01 FD-VAR-REJ        PIC X(80).
+000498
+000499 FD AUDTFILE.
+000500     COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUD-REC==
+000500                             ==:PFX:==     BY ==AUD==.
+000501
+000510 WORKING-STORAGE SECTION.
+000520 01 WS-VAR            PIC X(80).
+000530 01 WS-COUNT          PIC 9(05) COMP VALUE ZERO.
+000540 01 WS-MATCH-COUNT    PIC 9(05) VALUE ZEROES COMP.
+000550 01 WS-REJECT-COUNT   PIC 9(05) VALUE ZEROES COMP.
+000560 01 WS-TRAILER-REC.
+000570     05 FILLER            PIC X(10) VALUE '**TRAILER*'.
+000580     05 FILLER            PIC X(07) VALUE ' READ='.
+000590     05 WS-TRL-READ       PIC ZZZZ9.
+000600     05 FILLER            PIC X(08) VALUE ' MATCH='.
+000610     05 WS-TRL-MATCH      PIC ZZZZ9.
+000620     05 FILLER            PIC X(09) VALUE ' REJECT='.
+000630     05 WS-TRL-REJECT     PIC ZZZZ9.
+000640     05 FILLER            PIC X(26) VALUE SPACES.
+000650 01 WS-FILTER-KEY     PIC X(08) VALUE SPACES.
+000651 01 WS-CTLCARD-STATUS PIC X(02) VALUE '00'.
+000653 01 WS-FLE1-STATUS    PIC X(02) VALUE '00'.
+000654     88 WS-FLE1-OK    VALUE '00'.
+000655 01 WS-FLE2-STATUS    PIC X(02) VALUE '00'.
+000656     88 WS-FLE2-OK    VALUE '00'.
+000657 01 WS-FLE3-STATUS    PIC X(02) VALUE '00'.
+000658     88 WS-FLE3-OK    VALUE '00'.
+000659 01 WS-ABEND-DDNAME   PIC X(08) VALUE SPACES.
+000661 01 WS-ABEND-STATUS   PIC X(02) VALUE SPACES.
+000660 01 WS-CC-EOF-STA     PIC X VALUE 'N'.
+000670     88 WS-CC-EOF     VALUE 'Y'.
+000680     88 WS-CC-N-EOF   VALUE 'N'.
+000690 01 WS-EOF-STA        PIC X.
+000700     88 WS-EOF        VALUE 'Y'.
+000710     88 WS-N-EOF      VALUE 'N'.
+000711 01 WS-AUDTFILE-STATUS PIC X(02) VALUE '00'.
+000712     88 WS-AUDTFILE-OK VALUE '00'.
+000713 01 WS-RUN-DATE.
+000714     05 WS-RUN-YY      PIC 9(02).
+000715     05 WS-RUN-MM      PIC 9(02).
+000716     05 WS-RUN-DD      PIC 9(02).
+000717 01 WS-RUN-TIME.
+000718     05 WS-RUN-HH      PIC 9(02).
+000719     05 WS-RUN-MN      PIC 9(02).
+000720     05 WS-RUN-SS      PIC 9(02).
+000721     05 FILLER         PIC 9(02).
+000720
+000730 PROCEDURE DIVISION.
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000760     PERFORM 2000-READ-FILE-PARA THRU 2000-READ-FILE-PARA-EXIT
+000770             UNTIL WS-EOF
+000780     PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT
+000790     CLOSE FLE1
+000800             FLE2
+000805             FLE3
+000806     PERFORM 9000-WRITE-AUDIT-RECORD
+000807             THRU 9000-WRITE-AUDIT-RECORD-EXIT
+000810     STOP RUN
+000820     .
+000830
+000840 1000-INITIALIZE.
+000850*    READ THE FILTER KEYWORD FROM A CONTROL CARD SO OPERATIONS
+000860*    CAN POINT THIS LOAD MODULE AT A DIFFERENT KEYWORD WITHOUT
+000870*    A RECOMPILE.  IF THE CONTROL CARD IS MISSING, FALL BACK
+000880*    TO THE HISTORICAL DEFAULT OF 'JAVAPROG'.
+000890     SET WS-N-EOF TO TRUE
+000900     MOVE 'JAVAPROG' TO WS-FILTER-KEY
+000910     OPEN INPUT CTLCARD
+000911     IF WS-CTLCARD-STATUS = '00'
+000920        PERFORM 1100-READ-CTLCARD THRU 1100-READ-CTLCARD-EXIT
+000930        CLOSE CTLCARD
+000931     END-IF
+000940     OPEN INPUT FLE1
+000941     IF NOT WS-FLE1-OK
+000942        MOVE 'INDD' TO WS-ABEND-DDNAME
+000943        MOVE WS-FLE1-STATUS TO WS-ABEND-STATUS
+000944        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000945     END-IF
+000950     OPEN OUTPUT FLE2
+000951     IF NOT WS-FLE2-OK
+000952        MOVE 'OUTDD' TO WS-ABEND-DDNAME
+000953        MOVE WS-FLE2-STATUS TO WS-ABEND-STATUS
+000954        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000955     END-IF
+000956     OPEN OUTPUT FLE3
+000957     IF NOT WS-FLE3-OK
+000958        MOVE 'REJDD' TO WS-ABEND-DDNAME
+000959        MOVE WS-FLE3-STATUS TO WS-ABEND-STATUS
+000962        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000963     END-IF
+000964     .
+000970 1000-INITIALIZE-EXIT.
+000980     EXIT.
+000990
+001000 1100-READ-CTLCARD.
+001010     READ CTLCARD
+001020         AT END SET WS-CC-EOF TO TRUE
+001030         NOT AT END MOVE CC-REC(1:8) TO WS-FILTER-KEY
+001040     END-READ
+001050     .
+001060 1100-READ-CTLCARD-EXIT.
+001070     EXIT.
+001075
+001076 1200-ABEND-PARA.
+001077*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+001078*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+001079     DISPLAY 'FILEACCESS - OPEN FAILED FOR DD: ' WS-ABEND-DDNAME
+001080     DISPLAY 'FILEACCESS - FILE STATUS WAS     : ' WS-ABEND-STATUS
+001081     MOVE 16 TO RETURN-CODE
+001082     STOP RUN
+001083     .
+001084 1200-ABEND-PARA-EXIT.
+001085     EXIT.
+001086
+001090 2000-READ-FILE-PARA.
+001100     INITIALIZE WS-VAR
+001110                FD-VAR-OUT
+001115                FD-VAR-REJ
+001120     READ FLE1
+001130         AT END SET WS-EOF TO TRUE
+001140         NOT AT END
+001150             MOVE FD-VAR TO WS-VAR
+001160                            FD-VAR-OUT
+001165                            FD-VAR-REJ
+001170             IF WS-VAR(3:8) = WS-FILTER-KEY THEN
+001180                WRITE FD-VAR-OUT
+001190                COMPUTE WS-MATCH-COUNT = WS-MATCH-COUNT + 1
+001200             ELSE
+001205                WRITE FD-VAR-REJ
+001210                COMPUTE WS-REJECT-COUNT = WS-REJECT-COUNT + 1
+001220             END-IF
+001230             DISPLAY WS-VAR
+001240             COMPUTE WS-COUNT = WS-COUNT + 1
+001250     END-READ
+001260     .
+001270 2000-READ-FILE-PARA-EXIT.
+001280     EXIT.
+001290
+001300 8000-WRITE-TRAILER.
+001310*    SUMMARIZE THE RUN SO THE EXTRACT CAN BE RECONCILED WITHOUT
+001320*    HAVING TO EYEBALL THE SPOOL.
+001330     MOVE WS-COUNT        TO WS-TRL-READ
+001340     MOVE WS-MATCH-COUNT  TO WS-TRL-MATCH
+001350     MOVE WS-REJECT-COUNT TO WS-TRL-REJECT
+001360     WRITE FD-VAR-OUT FROM WS-TRAILER-REC
+001370     DISPLAY 'FILEACCESS SUMMARY - READ: ' WS-COUNT
+001380             ' MATCHED: ' WS-MATCH-COUNT
+001390             ' REJECTED: ' WS-REJECT-COUNT
+001400     .
+001410 8000-WRITE-TRAILER-EXIT.
+001420     EXIT.
+001421
+001422 9000-WRITE-AUDIT-RECORD.
+001423*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+001424*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+001425*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+001426     OPEN EXTEND AUDTFILE
+001427     IF NOT WS-AUDTFILE-OK
+001428        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+001429        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+001430        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+001431     END-IF
+001432     ACCEPT WS-RUN-DATE FROM DATE
+001433     ACCEPT WS-RUN-TIME FROM TIME
+001434     MOVE 'FILEACCESS' TO AUD-PGM-NAME
+001435     STRING WS-RUN-MM DELIMITED SIZE
+001436            '/'       DELIMITED SIZE
+001437            WS-RUN-DD DELIMITED SIZE
+001438            '/'       DELIMITED SIZE
+001439            WS-RUN-YY DELIMITED SIZE
+001440            INTO AUD-RUN-DATE
+001441     STRING WS-RUN-HH DELIMITED SIZE
+001442            ':'       DELIMITED SIZE
+001443            WS-RUN-MN DELIMITED SIZE
+001444            ':'       DELIMITED SIZE
+001445            WS-RUN-SS DELIMITED SIZE
+001446            INTO AUD-RUN-TIME
+001447     MOVE WS-COUNT       TO AUD-REC-COUNT
+001448     MOVE RETURN-CODE    TO AUD-RETURN-CODE
+001449     WRITE AUD-REC
+001450     CLOSE AUDTFILE
+001451     .
+001452 9000-WRITE-AUDIT-RECORD-EXIT.
+001453     EXIT.
