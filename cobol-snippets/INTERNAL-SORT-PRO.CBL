@@ -1,58 +1,512 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTPRO.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL.
-           SELECT INFILE   ASSIGN TO "IN.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT OUTFILE  ASSIGN TO "OUT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT WORKFILE ASSIGN TO "WORK.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.  
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD INFILE.
-       01 INREC.
-           05 IN-EMP-ID         PIC 9(6).
-           05 IN-EMP-NAME       PIC X(20).
-
-       FD OUTFILE.
-       01 OUTREC.
-           05 OUT-EMP-ID         PIC 9(6).
-           05 OUT-EMP-NAME       PIC X(20).
-       
-       SD WORKFILE.
-       01 WORKREC.
-           05 WK-EMP-ID         PIC 9(6).
-           05 WK-EMP-NAME       PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF            PIC X VALUE 'N'.
-       01 WS-OUTREC.
-           05 WS-OUT-EMP-ID         PIC 9(6).
-           05 WS-OUT-EMP-NAME       PIC X(20).
-
-       PROCEDURE DIVISION.
-           DISPLAY 'INSIDE A COBOL PROGRAM FOR INTERNAL SORTING'
-           
-           SORT WORKFILE ON ASCENDING KEY OUT-EMP-ID
-           USING INFILE GIVING OUTFILE.
-
-           OPEN INPUT OUTFILE
-           
-           PERFORM UNTIL WS-EOF = 'Y'
-              READ OUTFILE INTO WS-OUTREC
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END DISPLAY '--> ' WS-OUTREC
-              END-READ
-           END-PERFORM
-
-           CLOSE OUTFILE
-
-           STOP RUN
-           .
+000010******************************************************************
+000020*        PROGRAM NAME            : SORTPRO                       *
+000030*        DESCRIPTION             : INTERNAL SORT OF THE EMPLOYEE *
+000040*                                  EXTRACT BY EMPLOYEE ID        *
+000050*        CREDITS                 : EDUCATORS AND TRAINERS        *
+000060******************************************************************
+000070*        MODIFICATION HISTORY                                    *
+000080*        ----------------------------------------------------   *
+000090*        DATE       INIT  DESCRIPTION                            *
+000100*        08/08/26   RWM   SELECTS NOW ASSIGN TO DD-NAMES INSTEAD *
+000110*                         OF LITERAL FILE PATHS SO THE SAME LOAD *
+000120*                         MODULE RUNS AGAINST ANY JCL-ASSIGNED   *
+000130*                         DATA SET.  SEE JCL/SORTPRO.JCL.        *
+000135*        08/08/26   RWM   ADDED FILE STATUS CHECKING AFTER EACH  *
+000136*                         OPEN WITH A DIAGNOSTIC DISPLAY AND A   *
+000137*                         CLEAN ABEND VIA RETURN-CODE.           *
+000138*        08/08/26   RWM   ADDED A SECOND SORT KEY (EMP NAME)     *
+000139*                         WITHIN EMP ID, WITH A CONTROL CARD TO  *
+000140*                         FLIP EITHER KEY ASCENDING/DESCENDING.  *
+000142*        08/08/26   RWM   ADDED AN INPUT PROCEDURE THAT VALIDATES*
+000143*                         IN-EMP-ID IS NUMERIC AND NON-ZERO      *
+000144*                         BEFORE RELEASING TO THE SORT; BAD      *
+000145*                         RECORDS GO TO THE EXCEPTION FILE.      *
+000146*        08/08/26   RWM   THE OUTFILE VERIFICATION PASS NOW      *
+000147*                         FLAGS DUPLICATE EMPLOYEE IDS AGAINST   *
+000148*                         THE PRIOR RECORD AND REPORTS THEM.     *
+000149*        08/08/26   RWM   THE OUTFILE VERIFICATION PASS NOW      *
+000151*                         TRACKS THE LOW/HIGH EMPLOYEE ID AND    *
+000152*                         RECORD COUNT AND WRITES THEM TO A      *
+000153*                         TRAILER RECORD ON A NEW TRLDD FILE.    *
+000154*        08/08/26   RWM   THE OUTFILE VERIFICATION PASS NOW      *
+000155*                         WRITES A CHECKPOINT TO CHKDD EVERY     *
+000156*                         1000 RECORDS AND CAN RESTART PAST      *
+000157*                         ALREADY-PROCESSED RECORDS FROM A PRIOR *
+000158*                         CHECKPOINT VIA THE OPTIONAL CHKCTL     *
+000159*                         CONTROL CARD.                          *
+000160*        08/08/26   RWM   WRITES A CLOSING RECORD TO THE COMMON  *
+000161*                         AUDIT LOG (AUDTDD) WITH THE RUN DATE/  *
+000162*                         TIME, OUTPUT RECORD COUNT, AND RETURN  *
+000163*                         CODE.                                  *
+000164*        08/08/26   RWM   WIDENED WS-ABEND-STATUS SO A BAD       *
+000165*                         SORT-RETURN DISPLAYS ITS REAL VALUE    *
+000166*                         INSTEAD OF BEING TRUNCATED TO '00' ON  *
+000167*                         THE MOVE TO A 2-BYTE FIELD.  FD CHKFILE*
+000168*                         NOW COPIES CHKREC LIKE CHKCTL DOES SO  *
+000169*                         THE TWO STAY IN SYNC.  DROPPED TWO     *
+000170*                         UNUSED 88-LEVELS UNDER WS-SRTCTL-STATUS*
+000171*                         AND WS-CHKCTL-STATUS.                  *
+000141******************************************************************
+000150
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. SORTPRO.
+000180 AUTHOR. R MEHTA.
+000190 INSTALLATION. DATA PROCESSING.
+000200 DATE-WRITTEN. 01/15/24.
+000210 DATE-COMPILED.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT INFILE   ASSIGN TO INDD
+000270     ORGANIZATION IS LINE SEQUENTIAL
+000275     FILE STATUS IS WS-INFILE-STATUS.
+000280
+000290     SELECT OUTFILE  ASSIGN TO OUTDD
+000300     ORGANIZATION IS LINE SEQUENTIAL
+000305     FILE STATUS IS WS-OUTFILE-STATUS.
+000310
+000320     SELECT WORKFILE ASSIGN TO WORKDD
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000335
+000336     SELECT SRTCTL   ASSIGN TO SRTCTL
+000337     ORGANIZATION IS LINE SEQUENTIAL
+000338     FILE STATUS IS WS-SRTCTL-STATUS.
+000339
+000341     SELECT EXCFILE  ASSIGN TO EXCDD
+000342     ORGANIZATION IS LINE SEQUENTIAL
+000343     FILE STATUS IS WS-EXCFILE-STATUS.
+000344
+000345     SELECT DUPFILE  ASSIGN TO DUPDD
+000346     ORGANIZATION IS LINE SEQUENTIAL
+000347     FILE STATUS IS WS-DUPFILE-STATUS.
+000348
+000349     SELECT TRLFILE  ASSIGN TO TRLDD
+000350     ORGANIZATION IS LINE SEQUENTIAL
+000351     FILE STATUS IS WS-TRLFILE-STATUS.
+000352
+000353     SELECT CHKCTL   ASSIGN TO CHKCTL
+000354     ORGANIZATION IS LINE SEQUENTIAL
+000355     FILE STATUS IS WS-CHKCTL-STATUS.
+000356
+000357     SELECT CHKFILE  ASSIGN TO CHKDD
+000358     ORGANIZATION IS LINE SEQUENTIAL
+000359     FILE STATUS IS WS-CHKFILE-STATUS.
+000360
+000361     SELECT AUDTFILE ASSIGN TO AUDTDD
+000362     ORGANIZATION IS LINE SEQUENTIAL
+000363     FILE STATUS IS WS-AUDTFILE-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370
+000380 FD INFILE.
+000385     COPY EMPREC REPLACING ==:RECNAME:== BY ==INREC==
+000386                           ==:PFX:==     BY ==IN==.
+000420
+000430 FD OUTFILE.
+000435     COPY EMPREC REPLACING ==:RECNAME:== BY ==OUTREC==
+000436                           ==:PFX:==     BY ==OUT==.
+000470
+000480 SD WORKFILE.
+000485     COPY EMPREC REPLACING ==:RECNAME:== BY ==WORKREC==
+000486                           ==:PFX:==     BY ==WK==.
+000515
+000516 FD SRTCTL.
+000517 01 SC-REC            PIC X(80).
+000518
+000519 FD EXCFILE.
+000520 01 EXCREC.
+000521     05 EXC-EMP-ID        PIC X(06).
+000522     05 FILLER            PIC X(01) VALUE SPACE.
+000523     05 EXC-EMP-NAME      PIC X(20).
+000524     05 FILLER            PIC X(01) VALUE SPACE.
+000525     05 EXC-REASON        PIC X(30).
+000526
+000527 FD DUPFILE.
+000528 01 DUPREC.
+000529     05 DUP-EMP-ID        PIC 9(06).
+000530     05 FILLER            PIC X(01) VALUE SPACE.
+000531     05 DUP-EMP-NAME      PIC X(20).
+000532     05 FILLER            PIC X(01) VALUE SPACE.
+000533     05 DUP-MESSAGE       PIC X(30).
+000534
+000535 FD TRLFILE.
+000536 01 TRL-REC               PIC X(80).
+000537
+000538 FD CHKCTL.
+000539     COPY CHKREC REPLACING ==:RECNAME:== BY ==CHK-REC==
+000540                           ==:PFX:==     BY ==CHK==.
+000541 FD CHKFILE.
+000542     COPY CHKREC REPLACING ==:RECNAME:== BY ==CHKOUT-REC==
+000543                           ==:PFX:==     BY ==CHKO==.
+000543
+000544 FD AUDTFILE.
+000545     COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUD-REC==
+000546                             ==:PFX:==     BY ==AUD==.
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01 WS-EOF            PIC X VALUE 'N'.
+000555     COPY EMPREC REPLACING ==:RECNAME:== BY ==WS-OUTREC==
+000557                           ==:PFX:==     BY ==WS-OUT==.
+000575 01 WS-INFILE-STATUS  PIC X(02) VALUE '00'.
+000576 01 WS-OUTFILE-STATUS PIC X(02) VALUE '00'.
+000577     88 WS-OUTFILE-OK VALUE '00'.
+000578 01 WS-ABEND-DDNAME   PIC X(08) VALUE SPACES.
+000579 01 WS-ABEND-STATUS   PIC X(04) VALUE SPACES.
+000580 01 WS-SRTCTL-STATUS  PIC X(02) VALUE '00'.
+000581 01 WS-SRTCTL-EOF-STA PIC X VALUE 'N'.
+000582     88 WS-SRTCTL-EOF VALUE 'Y'.
+000583 01 WS-KEY1-SEQ       PIC X(01) VALUE 'A'.
+000584     88 WS-KEY1-ASC   VALUE 'A'.
+000585     88 WS-KEY1-DSC   VALUE 'D'.
+000586 01 WS-KEY2-SEQ       PIC X(01) VALUE 'A'.
+000587     88 WS-KEY2-ASC   VALUE 'A'.
+000588     88 WS-KEY2-DSC   VALUE 'D'.
+000591 01 WS-EXCFILE-STATUS PIC X(02) VALUE '00'.
+000592     88 WS-EXCFILE-OK VALUE '00'.
+000593 01 WS-VAL-EOF-STA    PIC X VALUE 'N'.
+000594     88 WS-VAL-EOF    VALUE 'Y'.
+000595 01 WS-VALID-COUNT    PIC 9(05) VALUE ZEROES COMP.
+000596 01 WS-EXC-COUNT      PIC 9(05) VALUE ZEROES COMP.
+000597 01 WS-DUPFILE-STATUS PIC X(02) VALUE '00'.
+000598     88 WS-DUPFILE-OK VALUE '00'.
+000599 01 WS-DUP-COUNT      PIC 9(05) VALUE ZEROES COMP.
+000600 01 WS-PREV-EMP-ID    PIC 9(06) VALUE ZEROES.
+000601 01 WS-FIRST-REC-SW   PIC X(01) VALUE 'Y'.
+000602     88 WS-FIRST-REC  VALUE 'Y'.
+000603 01 WS-TRLFILE-STATUS PIC X(02) VALUE '00'.
+000604     88 WS-TRLFILE-OK VALUE '00'.
+000605 01 WS-OUT-COUNT      PIC 9(05) VALUE ZEROES COMP.
+000606 01 WS-LOW-EMP-ID     PIC 9(06) VALUE 999999.
+000607 01 WS-HIGH-EMP-ID    PIC 9(06) VALUE ZEROES.
+000608 01 WS-TRL-LINE.
+000609     05 FILLER            PIC X(10) VALUE '**TRAILER*'.
+000610     05 FILLER            PIC X(07) VALUE ' RECS='.
+000611     05 TRL-RECS          PIC ZZZZ9.
+000612     05 FILLER            PIC X(07) VALUE ' LOW='.
+000613     05 TRL-LOW           PIC 999999.
+000614     05 FILLER            PIC X(08) VALUE ' HIGH='.
+000615     05 TRL-HIGH          PIC 999999.
+000616     05 FILLER            PIC X(31) VALUE SPACES.
+000617 01 WS-CHKCTL-STATUS  PIC X(02) VALUE '00'.
+000619 01 WS-CHKFILE-STATUS PIC X(02) VALUE '00'.
+000620     88 WS-CHKFILE-OK VALUE '00'.
+000621 01 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 01000 COMP.
+000622 01 WS-SKIP-COUNT      PIC 9(05) VALUE ZEROES COMP.
+000623 01 WS-SKIP-INDEX      PIC 9(05) VALUE ZEROES COMP.
+000624 01 WS-CHK-REMAINDER   PIC 9(05) VALUE ZEROES COMP.
+000625 01 WS-CHK-QUOTIENT    PIC 9(05) VALUE ZEROES COMP.
+000626     COPY CHKREC REPLACING ==:RECNAME:== BY ==WS-CHK-LINE==
+000627                           ==:PFX:==     BY ==WCHK==.
+000628 01 WS-AUDTFILE-STATUS PIC X(02) VALUE '00'.
+000629     88 WS-AUDTFILE-OK VALUE '00'.
+000630 01 WS-RUN-DATE.
+000631     05 WS-RUN-YY      PIC 9(02).
+000632     05 WS-RUN-MM      PIC 9(02).
+000633     05 WS-RUN-DD      PIC 9(02).
+000634 01 WS-RUN-TIME.
+000635     05 WS-RUN-HH      PIC 9(02).
+000636     05 WS-RUN-MN      PIC 9(02).
+000637     05 WS-RUN-SS      PIC 9(02).
+000638     05 FILLER         PIC 9(02).
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     DISPLAY 'INSIDE A COBOL PROGRAM FOR INTERNAL SORTING'
+000611
+000612     PERFORM 1300-READ-SRTCTL THRU 1300-READ-SRTCTL-EXIT
+000613     PERFORM 1400-READ-CHKCTL THRU 1400-READ-CHKCTL-EXIT
+000613
+000614     EVALUATE TRUE
+000615         WHEN WS-KEY1-ASC AND WS-KEY2-ASC
+000616             SORT WORKFILE ON ASCENDING  KEY OUT-EMP-ID
+000617                            ON ASCENDING  KEY OUT-EMP-NAME
+000618             INPUT PROCEDURE 4000-VALIDATE-INFILE
+                         THRU 4000-VALIDATE-INFILE-EXIT
+             GIVING OUTFILE
+000619         WHEN WS-KEY1-ASC AND WS-KEY2-DSC
+000621             SORT WORKFILE ON ASCENDING  KEY OUT-EMP-ID
+000622                            ON DESCENDING KEY OUT-EMP-NAME
+000623             INPUT PROCEDURE 4000-VALIDATE-INFILE
+                         THRU 4000-VALIDATE-INFILE-EXIT
+             GIVING OUTFILE
+000624         WHEN WS-KEY1-DSC AND WS-KEY2-ASC
+000625             SORT WORKFILE ON DESCENDING KEY OUT-EMP-ID
+000626                            ON ASCENDING  KEY OUT-EMP-NAME
+000627             INPUT PROCEDURE 4000-VALIDATE-INFILE
+                         THRU 4000-VALIDATE-INFILE-EXIT
+             GIVING OUTFILE
+000628         WHEN OTHER
+000629             SORT WORKFILE ON DESCENDING KEY OUT-EMP-ID
+000630                            ON DESCENDING KEY OUT-EMP-NAME
+000631             INPUT PROCEDURE 4000-VALIDATE-INFILE
+                         THRU 4000-VALIDATE-INFILE-EXIT
+             GIVING OUTFILE
+000632     END-EVALUATE
+000645     IF SORT-RETURN NOT = ZERO
+000646        MOVE 'SORT'       TO WS-ABEND-DDNAME
+000647        MOVE SORT-RETURN  TO WS-ABEND-STATUS
+000648        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000649     END-IF
+000650
+000660     OPEN INPUT OUTFILE
+000661     IF NOT WS-OUTFILE-OK
+000662        MOVE 'OUTDD' TO WS-ABEND-DDNAME
+000663        MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+000664        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000665     END-IF
+000666     OPEN OUTPUT DUPFILE
+000667     IF NOT WS-DUPFILE-OK
+000668        MOVE 'DUPDD' TO WS-ABEND-DDNAME
+000669        MOVE WS-DUPFILE-STATUS TO WS-ABEND-STATUS
+000670        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000671     END-IF
+000672     OPEN OUTPUT TRLFILE
+000673     IF NOT WS-TRLFILE-OK
+000674        MOVE 'TRLDD' TO WS-ABEND-DDNAME
+000675        MOVE WS-TRLFILE-STATUS TO WS-ABEND-STATUS
+000676        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000677     END-IF
+000678     OPEN OUTPUT CHKFILE
+000679     IF NOT WS-CHKFILE-OK
+000681        MOVE 'CHKDD' TO WS-ABEND-DDNAME
+000682        MOVE WS-CHKFILE-STATUS TO WS-ABEND-STATUS
+000683        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000684     END-IF
+000670
+000685     IF WS-SKIP-COUNT > ZERO
+000686        PERFORM 1500-SKIP-OUTFILE THRU 1500-SKIP-OUTFILE-EXIT
+000687                VARYING WS-SKIP-INDEX FROM 1 BY 1
+000688                  UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+000689                     OR WS-EOF = 'Y'
+000690     END-IF
+000680     PERFORM 2000-READ-OUTFILE THRU 2000-READ-OUTFILE-EXIT
+000690             UNTIL WS-EOF = 'Y'
+000700     PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT
+000701
+000710     CLOSE OUTFILE
+000711           DUPFILE
+000713           TRLFILE
+000714           CHKFILE
+000715     PERFORM 9000-WRITE-AUDIT-RECORD
+000716             THRU 9000-WRITE-AUDIT-RECORD-EXIT
+000712     DISPLAY 'SORTPRO - DUPLICATE EMPLOYEE IDS: ' WS-DUP-COUNT
+000720
+000730     STOP RUN
+000740     .
+000741
+000742 1200-ABEND-PARA.
+000743*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+000744*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+000745     DISPLAY 'SORTPRO - OPEN/SORT FAILED FOR: ' WS-ABEND-DDNAME
+000746     DISPLAY 'SORTPRO - STATUS/RETURN CODE  : ' WS-ABEND-STATUS
+000747     MOVE 16 TO RETURN-CODE
+000748     STOP RUN
+000749     .
+000750 1200-ABEND-PARA-EXIT.
+000751     EXIT.
+000752
+000753 1300-READ-SRTCTL.
+000754*    PICK UP THE KEY-SEQUENCE SWITCHES FROM A CONTROL CARD SO
+000755*    THE EMPLOYEE EXTRACT CAN BE RESEQUENCED WITHOUT A RECOMPILE.
+000755*    POSITION 1 = EMP-ID SEQUENCE, POSITION 2 = EMP-NAME
+000755*    SEQUENCE ('A'=ASCENDING, 'D'=DESCENDING).  DEFAULTS TO AA.
+000756     OPEN INPUT SRTCTL
+000757     IF WS-SRTCTL-STATUS = '00'
+000758        READ SRTCTL
+000759            AT END SET WS-SRTCTL-EOF TO TRUE
+000760            NOT AT END
+000761                MOVE SC-REC(1:1) TO WS-KEY1-SEQ
+000762                MOVE SC-REC(2:1) TO WS-KEY2-SEQ
+000763        END-READ
+000764        CLOSE SRTCTL
+000765     END-IF
+000766     .
+000765 1300-READ-SRTCTL-EXIT.
+000766     EXIT.
+000767
+000768 1400-READ-CHKCTL.
+000769*    AN OPTIONAL RESTART CARD.  WHEN PRESENT, IT PICKS UP THE
+000770*    COUNT/LOW/HIGH/DUPLICATE STATE FROM A PRIOR RUN'S LAST
+000771*    CHKDD CHECKPOINT SO THE OUTFILE VERIFICATION PASS CAN SKIP
+000772*    THE RECORDS ALREADY PROCESSED INSTEAD OF STARTING OVER.
+000773*    OMIT THE DD TO RUN THE VERIFICATION PASS FROM THE TOP.
+000774     OPEN INPUT CHKCTL
+000775     IF WS-CHKCTL-STATUS = '00'
+000776        READ CHKCTL
+000777            AT END CONTINUE
+000778            NOT AT END
+000779                MOVE CHK-REC-COUNT    TO WS-SKIP-COUNT
+000780                MOVE CHK-REC-COUNT    TO WS-OUT-COUNT
+000781                MOVE CHK-PREV-EMP-ID  TO WS-PREV-EMP-ID
+000782                MOVE CHK-LOW-EMP-ID   TO WS-LOW-EMP-ID
+000783                MOVE CHK-HIGH-EMP-ID  TO WS-HIGH-EMP-ID
+000784                MOVE CHK-DUP-COUNT    TO WS-DUP-COUNT
+000785                MOVE 'N'              TO WS-FIRST-REC-SW
+000786        END-READ
+000787        CLOSE CHKCTL
+000788     END-IF
+000789     .
+000790 1400-READ-CHKCTL-EXIT.
+000791     EXIT.
+000792
+000793 1500-SKIP-OUTFILE.
+000794*    DISCARD ONE ALREADY-PROCESSED RECORD DURING A RESTART.
+000795     READ OUTFILE
+000796         AT END MOVE 'Y' TO WS-EOF
+000797     END-READ
+000798     .
+000799 1500-SKIP-OUTFILE-EXIT.
+000800     EXIT.
+000750
+000760 2000-READ-OUTFILE.
+000770     READ OUTFILE INTO WS-OUTREC
+000780         AT END MOVE 'Y' TO WS-EOF
+000790         NOT AT END
+000791             DISPLAY '--> ' WS-OUTREC
+000792             IF WS-FIRST-REC
+000793                MOVE 'N' TO WS-FIRST-REC-SW
+000794             ELSE
+000795                IF WS-OUT-EMP-ID = WS-PREV-EMP-ID
+000796                   DISPLAY 'SORTPRO - DUPLICATE EMPLOYEE ID: '
+000797                           WS-OUT-EMP-ID
+000798                   MOVE WS-OUT-EMP-ID   TO DUP-EMP-ID
+000799                   MOVE WS-OUT-EMP-NAME TO DUP-EMP-NAME
+000800                   MOVE 'DUPLICATE EMPLOYEE ID' TO DUP-MESSAGE
+000801                   WRITE DUPREC
+000802                   ADD 1 TO WS-DUP-COUNT
+000803                END-IF
+000804             END-IF
+000805             MOVE WS-OUT-EMP-ID TO WS-PREV-EMP-ID
+000806             ADD 1 TO WS-OUT-COUNT
+000807             IF WS-OUT-EMP-ID < WS-LOW-EMP-ID
+000808                MOVE WS-OUT-EMP-ID TO WS-LOW-EMP-ID
+000809             END-IF
+000811             IF WS-OUT-EMP-ID > WS-HIGH-EMP-ID
+000812                MOVE WS-OUT-EMP-ID TO WS-HIGH-EMP-ID
+000813             END-IF
+000814             DIVIDE WS-OUT-COUNT BY WS-CHECKPOINT-INTERVAL
+000815                GIVING WS-CHK-QUOTIENT
+000816                REMAINDER WS-CHK-REMAINDER
+000817             IF WS-CHK-REMAINDER = ZERO
+000818                PERFORM 8100-WRITE-CHECKPOINT
+000819                        THRU 8100-WRITE-CHECKPOINT-EXIT
+000820             END-IF
+000800     END-READ
+000810     .
+000820 2000-READ-OUTFILE-EXIT.
+000830     EXIT.
+000831
+000832 4000-VALIDATE-INFILE.
+000833*    VALIDATE IN-EMP-ID BEFORE IT REACHES THE SORT.  RECORDS
+000834*    WITH A NON-NUMERIC OR ZERO EMPLOYEE ID ARE DIVERTED TO THE
+000835*    EXCEPTION FILE WITH A REASON CODE INSTEAD OF FEEDING A BAD
+000836*    KEY INTO WORKFILE.
+000837     OPEN INPUT INFILE
+000838     IF WS-INFILE-STATUS NOT = '00'
+000839        MOVE 'INDD' TO WS-ABEND-DDNAME
+000840        MOVE WS-INFILE-STATUS TO WS-ABEND-STATUS
+000841        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000842     END-IF
+000843     OPEN OUTPUT EXCFILE
+000844     IF NOT WS-EXCFILE-OK
+000845        MOVE 'EXCDD' TO WS-ABEND-DDNAME
+000846        MOVE WS-EXCFILE-STATUS TO WS-ABEND-STATUS
+000847        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000848     END-IF
+000849     PERFORM 4100-VALIDATE-REC THRU 4100-VALIDATE-REC-EXIT
+000850             UNTIL WS-VAL-EOF
+000851     CLOSE INFILE
+000852           EXCFILE
+000853     DISPLAY 'SORTPRO - VALID RECORDS   : ' WS-VALID-COUNT
+000854     DISPLAY 'SORTPRO - EXCEPTION RECORDS: ' WS-EXC-COUNT
+000855     .
+000856 4000-VALIDATE-INFILE-EXIT.
+000857     EXIT.
+000858
+000859 4100-VALIDATE-REC.
+000860     READ INFILE INTO INREC
+000861         AT END SET WS-VAL-EOF TO TRUE
+000862         NOT AT END
+000863             IF IN-EMP-ID IS NUMERIC AND IN-EMP-ID NOT = ZERO
+000864                MOVE INREC TO WORKREC
+000865                RELEASE WORKREC
+000866                ADD 1 TO WS-VALID-COUNT
+000867             ELSE
+000868                MOVE IN-EMP-ID   TO EXC-EMP-ID
+000869                MOVE IN-EMP-NAME TO EXC-EMP-NAME
+000870                EVALUATE TRUE
+000871                    WHEN IN-EMP-ID IS NOT NUMERIC
+000872                        MOVE 'NON-NUMERIC EMPLOYEE ID'
+000873                          TO EXC-REASON
+000874                    WHEN OTHER
+000875                        MOVE 'ZERO EMPLOYEE ID'
+000876                          TO EXC-REASON
+000877                END-EVALUATE
+000878                WRITE EXCREC
+000879                ADD 1 TO WS-EXC-COUNT
+000880             END-IF
+000881     END-READ
+000882     .
+000883 4100-VALIDATE-REC-EXIT.
+000884     EXIT.
+000885
+000886 8000-WRITE-TRAILER.
+000887*    GIVE DOWNSTREAM JOBS A RECORD COUNT AND THE LOW/HIGH KEY OF
+000888*    THE SORTED EXTRACT WITHOUT HAVING TO RE-READ THE WHOLE FILE.
+000889     IF WS-OUT-COUNT = ZERO
+000890        MOVE ZEROES TO WS-LOW-EMP-ID
+000895     END-IF
+000891     MOVE WS-OUT-COUNT  TO TRL-RECS
+000892     MOVE WS-LOW-EMP-ID TO TRL-LOW
+000893     MOVE WS-HIGH-EMP-ID TO TRL-HIGH
+000894     WRITE TRL-REC FROM WS-TRL-LINE
+000895     .
+000896 8000-WRITE-TRAILER-EXIT.
+000897     EXIT.
+000898
+000899 8100-WRITE-CHECKPOINT.
+000900*    CAPTURE ENOUGH STATE TO RESUME THE VERIFICATION PASS PAST
+000901*    THIS RECORD ON A LATER RUN - SEE 1400-READ-CHKCTL.
+000902     MOVE WS-OUT-COUNT     TO WCHK-REC-COUNT
+000903     MOVE WS-PREV-EMP-ID   TO WCHK-PREV-EMP-ID
+000904     MOVE WS-LOW-EMP-ID    TO WCHK-LOW-EMP-ID
+000905     MOVE WS-HIGH-EMP-ID   TO WCHK-HIGH-EMP-ID
+000906     MOVE WS-DUP-COUNT     TO WCHK-DUP-COUNT
+000907     WRITE CHKOUT-REC FROM WS-CHK-LINE
+000908     .
+000909 8100-WRITE-CHECKPOINT-EXIT.
+000910     EXIT.
+000911
+000912 9000-WRITE-AUDIT-RECORD.
+000913*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+000914*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+000915*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+000916     OPEN EXTEND AUDTFILE
+000917     IF NOT WS-AUDTFILE-OK
+000918        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+000919        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+000920        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000921     END-IF
+000922     ACCEPT WS-RUN-DATE FROM DATE
+000923     ACCEPT WS-RUN-TIME FROM TIME
+000924     MOVE 'SORTPRO' TO AUD-PGM-NAME
+000925     STRING WS-RUN-MM DELIMITED SIZE
+000926            '/'       DELIMITED SIZE
+000927            WS-RUN-DD DELIMITED SIZE
+000928            '/'       DELIMITED SIZE
+000929            WS-RUN-YY DELIMITED SIZE
+000930            INTO AUD-RUN-DATE
+000931     STRING WS-RUN-HH DELIMITED SIZE
+000932            ':'       DELIMITED SIZE
+000933            WS-RUN-MN DELIMITED SIZE
+000934            ':'       DELIMITED SIZE
+000935            WS-RUN-SS DELIMITED SIZE
+000936            INTO AUD-RUN-TIME
+000937     MOVE WS-OUT-COUNT   TO AUD-REC-COUNT
+000938     MOVE RETURN-CODE    TO AUD-RETURN-CODE
+000939     WRITE AUD-REC
+000940     CLOSE AUDTFILE
+000941     .
+000942 9000-WRITE-AUDIT-RECORD-EXIT.
+000943     EXIT.
