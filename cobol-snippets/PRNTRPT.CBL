@@ -0,0 +1,232 @@
+000010******************************************************************
+000020*        PROGRAM NAME            : PRNTRPT                       *
+000030*        DESCRIPTION             : PAGINATED PRINT LISTING OF    *
+000040*                                  SORTPRO'S SORTED EMPLOYEE     *
+000050*                                  EXTRACT - A TITLE/DATE/PAGE   *
+000060*                                  HEADER EVERY 55 LINES, A     *
+000070*                                  COLUMN HEADING, THE DETAIL   *
+000080*                                  LINES, AND A RECORD-COUNT    *
+000090*                                  FOOTER AT END OF REPORT.     *
+000100*        CREDITS                 : DATA PROCESSING              *
+000110******************************************************************
+000120*        MODIFICATION HISTORY                                    *
+000130*        ----------------------------------------------------   *
+000140*        DATE       INIT  DESCRIPTION                            *
+000150*        08/08/26   RWM   INITIAL VERSION.                       *
+000155*        08/08/26   RWM   APPEND CLOSING RECORD TO COMMON AUDIT  *
+000156*                         LOG (AUDTDD).                          *
+000160******************************************************************
+000170
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. PRNTRPT.
+000200 AUTHOR. R MEHTA.
+000210 INSTALLATION. DATA PROCESSING.
+000220 DATE-WRITTEN. 08/08/26.
+000230 DATE-COMPILED.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT EMPFILE ASSIGN TO EMPDD
+000290     ORGANIZATION IS LINE SEQUENTIAL
+000300     FILE STATUS IS WS-EMPFILE-STATUS.
+000310
+000320     SELECT RPTFILE ASSIGN TO RPTDD
+000330     ORGANIZATION IS LINE SEQUENTIAL
+000340     FILE STATUS IS WS-RPTFILE-STATUS.
+000345
+000346     SELECT AUDTFILE ASSIGN TO AUDTDD
+000347     ORGANIZATION IS LINE SEQUENTIAL
+000348     FILE STATUS IS WS-AUDTFILE-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD EMPFILE.
+000385     COPY EMPREC REPLACING ==:RECNAME:== BY ==EMP-REC==
+000387                           ==:PFX:==     BY ==EMP==.
+000410
+000420 FD RPTFILE.
+000430 01 RPT-LINE                PIC X(132).
+000435
+000436 FD AUDTFILE.
+000437     COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUD-REC==
+000438                             ==:PFX:==     BY ==AUD==.
+000440
+000450 WORKING-STORAGE SECTION.
+000460 01 WS-EOF-STA           PIC X VALUE 'N'.
+000470     88 WS-EOF           VALUE 'Y'.
+000480 01 WS-EMPFILE-STATUS    PIC X(02) VALUE '00'.
+000490 01 WS-RPTFILE-STATUS    PIC X(02) VALUE '00'.
+000500     88 WS-RPTFILE-OK    VALUE '00'.
+000510 01 WS-ABEND-DDNAME      PIC X(08) VALUE SPACES.
+000520 01 WS-ABEND-STATUS      PIC X(02) VALUE SPACES.
+000521 01 WS-AUDTFILE-STATUS   PIC X(02) VALUE '00'.
+000522     88 WS-AUDTFILE-OK   VALUE '00'.
+000523 01 WS-RUN-TIME.
+000524     05 WS-RUN-HH        PIC 9(02).
+000525     05 WS-RUN-MN        PIC 9(02).
+000526     05 WS-RUN-SS        PIC 9(02).
+000527     05 FILLER           PIC 9(02).
+000530 01 WS-EMP-COUNT         PIC 9(05) COMP VALUE ZERO.
+000540 01 WS-LINE-COUNT        PIC 9(02) COMP VALUE 99.
+000550 01 WS-LINES-PER-PAGE    PIC 9(02) COMP VALUE 55.
+000560 01 WS-PAGE-COUNT        PIC 9(03) COMP VALUE ZERO.
+000570
+000580 01 WS-RUN-DATE.
+000590     05 WS-RUN-YY        PIC 9(02).
+000600     05 WS-RUN-MM        PIC 9(02).
+000610     05 WS-RUN-DD        PIC 9(02).
+000620 01 WS-RUN-DATE-EDIT     PIC X(08).
+000630
+000640 01 WS-HDR-LINE.
+000650     05 FILLER            PIC X(10) VALUE SPACES.
+000660     05 FILLER            PIC X(24)
+000665            VALUE 'EMPLOYEE MASTER LISTING'.
+000670     05 FILLER            PIC X(06) VALUE SPACES.
+000680     05 FILLER            PIC X(06) VALUE 'DATE: '.
+000690     05 HDR-DATE          PIC X(08).
+000700     05 FILLER            PIC X(06) VALUE SPACES.
+000710     05 FILLER            PIC X(06) VALUE 'PAGE: '.
+000720     05 HDR-PAGE          PIC ZZ9.
+000730
+000740 01 WS-COL-HDR-LINE.
+000750     05 FILLER            PIC X(60)
+000755        VALUE 'EMP ID     EMP NAME             DEPT  HIRE DATE 
+000760-            'SALARY'.
+000770
+000780 01 WS-DETAIL-LINE.
+000790     05 DTL-EMP-ID         PIC ZZZZZ9.
+000800     05 FILLER             PIC X(04) VALUE SPACES.
+000810     05 DTL-EMP-NAME       PIC X(20).
+000820     05 FILLER             PIC X(02) VALUE SPACES.
+000830     05 DTL-DEPT-CODE      PIC X(04).
+000840     05 FILLER             PIC X(03) VALUE SPACES.
+000850     05 DTL-HIRE-DATE      PIC X(08).
+000860     05 FILLER             PIC X(03) VALUE SPACES.
+000870     05 DTL-SALARY         PIC ZZ,ZZZ,ZZ9.99.
+000880
+000890 01 WS-FOOTER-LINE.
+000900     05 FILLER             PIC X(20) VALUE '** END OF REPORT **'.
+000910     05 FILLER             PIC X(16) VALUE '  TOTAL RECORDS:'.
+000920     05 FTR-COUNT          PIC ZZZZ9.
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000970     PERFORM 2000-READ-EMP THRU 2000-READ-EMP-EXIT
+000980             UNTIL WS-EOF
+000990     PERFORM 8000-WRITE-FOOTER THRU 8000-WRITE-FOOTER-EXIT
+001000     CLOSE EMPFILE
+001010           RPTFILE
+001015     PERFORM 9500-WRITE-AUDIT-RECORD
+001016             THRU 9500-WRITE-AUDIT-RECORD-EXIT
+001020     DISPLAY 'PRNTRPT - RECORDS PRINTED: ' WS-EMP-COUNT
+001030     DISPLAY 'PRNTRPT - PAGES PRINTED  : ' WS-PAGE-COUNT
+001040     STOP RUN
+001050     .
+001060
+001070 1000-INITIALIZE.
+001080     OPEN INPUT EMPFILE
+001090     IF WS-EMPFILE-STATUS NOT = '00'
+001100        MOVE 'EMPDD' TO WS-ABEND-DDNAME
+001110        MOVE WS-EMPFILE-STATUS TO WS-ABEND-STATUS
+001120        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001130     END-IF
+001140     OPEN OUTPUT RPTFILE
+001150     IF NOT WS-RPTFILE-OK
+001160        MOVE 'RPTDD' TO WS-ABEND-DDNAME
+001170        MOVE WS-RPTFILE-STATUS TO WS-ABEND-STATUS
+001180        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001190     END-IF
+001200     ACCEPT WS-RUN-DATE FROM DATE
+001210     STRING WS-RUN-MM DELIMITED SIZE
+001220            '/'        DELIMITED SIZE
+001230            WS-RUN-DD  DELIMITED SIZE
+001240            '/'        DELIMITED SIZE
+001250            WS-RUN-YY  DELIMITED SIZE
+001260            INTO WS-RUN-DATE-EDIT
+001270     .
+001280 1000-INITIALIZE-EXIT.
+001290     EXIT.
+001300
+001310 2000-READ-EMP.
+001320     READ EMPFILE
+001330         AT END SET WS-EOF TO TRUE
+001340         NOT AT END PERFORM 2100-PRINT-DETAIL
+001350                    THRU 2100-PRINT-DETAIL-EXIT
+001360     END-READ
+001370     .
+001380 2000-READ-EMP-EXIT.
+001390     EXIT.
+001400
+001410 2100-PRINT-DETAIL.
+001420     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001430        PERFORM 3000-PRINT-HEADERS THRU 3000-PRINT-HEADERS-EXIT
+001440     END-IF
+001450     MOVE EMP-EMP-ID    TO DTL-EMP-ID
+001460     MOVE EMP-EMP-NAME  TO DTL-EMP-NAME
+001470     MOVE EMP-DEPT-CODE TO DTL-DEPT-CODE
+001480     MOVE EMP-HIRE-DATE TO DTL-HIRE-DATE
+001490     MOVE EMP-SALARY-AMT TO DTL-SALARY
+001500     WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE
+001510     ADD 1 TO WS-LINE-COUNT
+001520     ADD 1 TO WS-EMP-COUNT
+001530     .
+001540 2100-PRINT-DETAIL-EXIT.
+001550     EXIT.
+001560
+001570 3000-PRINT-HEADERS.
+001580     ADD 1 TO WS-PAGE-COUNT
+001590     MOVE WS-PAGE-COUNT      TO HDR-PAGE
+001600     MOVE WS-RUN-DATE-EDIT   TO HDR-DATE
+001610     WRITE RPT-LINE FROM WS-HDR-LINE AFTER ADVANCING PAGE
+001620     WRITE RPT-LINE FROM WS-COL-HDR-LINE AFTER ADVANCING 1 LINE
+001630     MOVE ZERO TO WS-LINE-COUNT
+001640     .
+001650 3000-PRINT-HEADERS-EXIT.
+001660     EXIT.
+001670
+001680 8000-WRITE-FOOTER.
+001690     MOVE WS-EMP-COUNT TO FTR-COUNT
+001700     WRITE RPT-LINE FROM WS-FOOTER-LINE AFTER ADVANCING 1 LINE
+001710     .
+001720 8000-WRITE-FOOTER-EXIT.
+001730     EXIT.
+001740
+001740 9500-WRITE-AUDIT-RECORD.
+001741*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+001742*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+001743*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+001744     OPEN EXTEND AUDTFILE
+001745     IF NOT WS-AUDTFILE-OK
+001746        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+001747        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+001748        PERFORM 9000-ABEND-PARA THRU 9000-ABEND-PARA-EXIT
+001749     END-IF
+001750     ACCEPT WS-RUN-TIME FROM TIME
+001751     MOVE 'PRNTRPT' TO AUD-PGM-NAME
+001752     MOVE WS-RUN-DATE-EDIT TO AUD-RUN-DATE
+001753     STRING WS-RUN-HH DELIMITED SIZE
+001754            ':'       DELIMITED SIZE
+001755            WS-RUN-MN DELIMITED SIZE
+001756            ':'       DELIMITED SIZE
+001757            WS-RUN-SS DELIMITED SIZE
+001758            INTO AUD-RUN-TIME
+001759     MOVE WS-EMP-COUNT   TO AUD-REC-COUNT
+001760     MOVE RETURN-CODE    TO AUD-RETURN-CODE
+001761     WRITE AUD-REC
+001762     CLOSE AUDTFILE
+001763     .
+001764 9500-WRITE-AUDIT-RECORD-EXIT.
+001765     EXIT.
+001766
+001750 9000-ABEND-PARA.
+001760*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+001770*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+001780     DISPLAY 'PRNTRPT - OPEN FAILED FOR: ' WS-ABEND-DDNAME
+001790     DISPLAY 'PRNTRPT - FILE STATUS WAS : ' WS-ABEND-STATUS
+001800     MOVE 16 TO RETURN-CODE
+001810     STOP RUN
+001820     .
+001830 9000-ABEND-PARA-EXIT.
+001840     EXIT.
