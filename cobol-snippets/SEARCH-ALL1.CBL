@@ -1,46 +1,288 @@
-      ******************************************************************
-      *        PROGRAM NAME            : HELLOCOBOL                    *
-      *        DESCRIPTION             : SAYS "HELLO" TO USER IN SPOOL *
-      *        CREDITS                 : EDUCATORS AND TRAINERS        *
-      *        NOTE:-        NO SETTING OF INDEX REQUIRED              *
-      ******************************************************************
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SRCHALL1.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.                          
-       
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-      
-       
-       01 WS-COMPANIES.                 
-             05 WS-COMPANY  OCCURS 05 TIMES ASCENDING 
-                        KEY IS WS-COMPANY-NAME INDEXED BY I.   
-                   10 WS-COMPANY-CODE PIC 9(6).
-                   10 WS-COMPANY-NAME PIC X(10).
-    
-       01 WS-COUNT     PIC 99 VALUE 00.
-       01 WS-STRING    PIC X(10).                                             
-
-       PROCEDURE DIVISION.
-           MOVE "123456INFOSYS   909090JAPGEMINI 787878KCCENTURE 666666L     
-      -    "ENPACT   444444MIRTUSA   " TO WS-COMPANIES    
-           DISPLAY '--> ' WS-COMPANIES        
-           MOVE 'JAPGEMINI '    TO WS-STRING
-           PERFORM SEARCH-STRING-PARA
-           STOP RUN
-           .
-           
-       SEARCH-STRING-PARA.
-           SEARCH ALL WS-COMPANY
-           AT END DISPLAY 'STRING NOT FOUND'
-           WHEN WS-COMPANY-NAME(I) = WS-STRING
-                DISPLAY WS-COMPANY-NAME(I) ' FOUND!'
-                DISPLAY WS-COMPANY-CODE(I) ' IS THE CORR. COMPANY CODE'
-           END-SEARCH
-           .
+000010******************************************************************
+000020*        PROGRAM NAME            : SRCHALL1                      *
+000030*        DESCRIPTION             : BINARY-SEARCHES A COMPANY     *
+000040*                                  TABLE LOADED FROM THE COMPANY *
+000050*                                  MASTER FILE BY NAME.          *
+000060*        CREDITS                 : EDUCATORS AND TRAINERS        *
+000070*        NOTE:-        NO SETTING OF INDEX REQUIRED              *
+000080******************************************************************
+000090*        MODIFICATION HISTORY                                    *
+000100*        ----------------------------------------------------   *
+000110*        DATE       INIT  DESCRIPTION                            *
+000120*        08/08/26   RWM   REPLACED THE HARDCODED 5-ENTRY COMPANY *
+000130*                         LITERAL WITH A LOAD FROM THE COMPANY   *
+000140*                         MASTER FILE (COMPMSTR) SO OPERATIONS   *
+000150*                         CAN MAINTAIN THE LIST WITHOUT A        *
+000160*                         RECOMPILE.  TABLE SIZE IS NOW VARIABLE *
+000170*                         (OCCURS ... DEPENDING ON).             *
+000175*        08/08/26   RWM   ADDED A SEARCH-BY-CODE LOOKUP ALONG-   *
+000176*                         SIDE THE EXISTING SEARCH-BY-NAME.      *
+000177*        08/08/26   RWM   APPEND CLOSING RECORD TO COMMON AUDIT  *
+000178*                         LOG (AUDTDD).                          *
+000181*        08/08/26   RWM   NAME SEARCH IS BACK AS A LIVE, OPTIONAL*
+000182*                         ENTRY POINT (SRCHCTL CONTROL CARD) AND *
+000183*                         NOW CALLS THE SHARED COMPSRCH SUBPRO-  *
+000184*                         GRAM INSTEAD OF DUPLICATING PLAYTAB2'S *
+000185*                         SEARCH LOGIC.                          *
+000186*        08/08/26   RWM   CODE SEARCH IS NOW DRIVEN BY ITS OWN   *
+000187*                         OPTIONAL CODECTL CARD INSTEAD OF A     *
+000188*                         MADE-UP JOIN AGAINST THE EMPLOYEE      *
+000189*                         EXTRACT'S DEPARTMENT CODE - THERE IS   *
+000190*                         NO FIELD TYING A DEPARTMENT CODE TO A  *
+000191*                         COMPANY CODE, SO THAT "CROSS-REFERENCE"*
+000192*                         NEVER WAS A REAL LOOKUP.               *
+000180******************************************************************
+000190
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. SRCHALL1.
+000220 AUTHOR. R MEHTA.
+000230 INSTALLATION. DATA PROCESSING.
+000240 DATE-WRITTEN. 01/15/24.
+000250 DATE-COMPILED.
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT COMPMSTR ASSIGN TO COMPMSTR
+000310     ORGANIZATION IS INDEXED
+000320     ACCESS MODE IS SEQUENTIAL
+000330     RECORD KEY IS CM-COMPANY-CODE
+000340     FILE STATUS IS WS-COMPMSTR-STATUS.
+000345
+000346     SELECT AUDTFILE ASSIGN TO AUDTDD
+000347     ORGANIZATION IS LINE SEQUENTIAL
+000348     FILE STATUS IS WS-AUDTFILE-STATUS.
+000349
+000354     SELECT SRCHCTL ASSIGN TO SRCHCTL
+000355     ORGANIZATION IS LINE SEQUENTIAL
+000356     FILE STATUS IS WS-SRCHCTL-STATUS.
+000357
+000358     SELECT CODECTL ASSIGN TO CODECTL
+000359     ORGANIZATION IS LINE SEQUENTIAL
+000360     FILE STATUS IS WS-CODECTL-STATUS.
+000361
+000362 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD COMPMSTR.
+000385     COPY COMPREC.
+000440
+000441 FD AUDTFILE.
+000442     COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUD-REC==
+000443                             ==:PFX:==     BY ==AUD==.
+000444
+000451 FD SRCHCTL.
+000452 01 SRCHCTL-REC          PIC X(10).
+000453
+000454 FD CODECTL.
+000455 01 CODECTL-REC          PIC 9(06).
+000456
+000460 WORKING-STORAGE SECTION.
+000470 01 WS-COMPANY-MAX    PIC 9(03) COMP VALUE 200.
+000480 01 WS-COMPANY-COUNT  PIC 9(03) COMP VALUE ZERO.
+000490 01 WS-COMPANIES.
+000500     05 WS-COMPANY  OCCURS 1 TO 200 TIMES
+000510                    DEPENDING ON WS-COMPANY-COUNT
+000515                    ASCENDING KEY IS WS-COMPANY-NAME
+000518                    ASCENDING KEY IS WS-COMPANY-CODE
+000530                    INDEXED BY I.
+000540            10 WS-COMPANY-CODE PIC 9(6).
+000550            10 WS-COMPANY-NAME PIC X(10).
+000560
+000570 01 WS-COUNT          PIC 99 VALUE 00.
+000580 01 WS-STRING         PIC X(10).
+000581 01 WS-SEARCH-RESULT.
+000582     05 WS-FOUND-SW      PIC X(01).
+000583         88 WS-FOUND     VALUE 'Y'.
+000584         88 WS-NOT-FOUND VALUE 'N'.
+000585     05 WS-MATCHED-CODE  PIC 9(06).
+000586     05 WS-MATCHED-NAME  PIC X(10).
+000587 01 WS-SEARCH-CODE    PIC 9(06).
+000590 01 WS-COMPMSTR-STATUS  PIC X(02) VALUE '00'.
+000600     88 WS-COMPMSTR-OK  VALUE '00'.
+000610 01 WS-MSTR-EOF-STA   PIC X VALUE 'N'.
+000620     88 WS-MSTR-EOF   VALUE 'Y'.
+000630 01 WS-ABEND-DDNAME   PIC X(08) VALUE SPACES.
+000640 01 WS-ABEND-STATUS   PIC X(02) VALUE SPACES.
+000641 01 WS-AUDTFILE-STATUS PIC X(02) VALUE '00'.
+000642     88 WS-AUDTFILE-OK VALUE '00'.
+000643 01 WS-RUN-DATE.
+000644     05 WS-RUN-YY      PIC 9(02).
+000645     05 WS-RUN-MM      PIC 9(02).
+000646     05 WS-RUN-DD      PIC 9(02).
+000647 01 WS-RUN-TIME.
+000648     05 WS-RUN-HH      PIC 9(02).
+000649     05 WS-RUN-MN      PIC 9(02).
+000650     05 WS-RUN-SS      PIC 9(02).
+000651     05 FILLER         PIC 9(02).
+000656 01 WS-SEARCH-COUNT     PIC 9(05) COMP VALUE ZERO.
+000657 01 WS-SRCHCTL-STATUS   PIC X(02) VALUE '00'.
+000658 01 WS-CODECTL-STATUS   PIC X(02) VALUE '00'.
+000659
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-LOAD-MASTER THRU 1000-LOAD-MASTER-EXIT
+000682     PERFORM 1400-READ-SRCHCTL THRU 1400-READ-SRCHCTL-EXIT
+000686     PERFORM 1500-READ-CODECTL THRU 1500-READ-CODECTL-EXIT
+000708     PERFORM 9500-WRITE-AUDIT-RECORD
+000709             THRU 9500-WRITE-AUDIT-RECORD-EXIT
+000710     STOP RUN
+000720     .
+000730
+000740 1000-LOAD-MASTER.
+000750*    LOAD THE WORKING-STORAGE SEARCH TABLE FROM THE COMPANY
+000760*    MASTER FILE SO THE TABLE SIZE AND CONTENT ARE MAINTAINED
+000770*    BY DATA, NOT BY RECOMPILING THIS PROGRAM.  ONLY ACTIVE
+000780*    COMPANIES ARE LOADED.
+000790     OPEN INPUT COMPMSTR
+000800     IF NOT WS-COMPMSTR-OK
+000810        MOVE 'COMPMSTR' TO WS-ABEND-DDNAME
+000820        MOVE WS-COMPMSTR-STATUS TO WS-ABEND-STATUS
+000830        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000840     END-IF
+000850     PERFORM 1100-LOAD-COMPANY-REC THRU 1100-LOAD-COMPANY-REC-EXIT
+000860             UNTIL WS-MSTR-EOF
+000870     CLOSE COMPMSTR
+000871*    RE-SEQUENCE THE TABLE BY CODE ONE TIME, RIGHT AFTER THE LOAD,
+000872*    SO 3000-SEARCH-CODE'S BINARY SEARCH ALWAYS HAS A KEY TO WORK
+000873*    AGAINST WITHOUT RE-SORTING ON EVERY CALL.
+000874     SORT WS-COMPANY ON ASCENDING KEY WS-COMPANY-CODE
+000880     DISPLAY '--> LOADED ' WS-COMPANY-COUNT ' COMPANIES'
+000890     .
+000900 1000-LOAD-MASTER-EXIT.
+000910     EXIT.
+000920
+000930 1100-LOAD-COMPANY-REC.
+000940     READ COMPMSTR NEXT RECORD
+000950         AT END SET WS-MSTR-EOF TO TRUE
+000960         NOT AT END
+000970             IF CM-ACTIVE AND WS-COMPANY-COUNT < WS-COMPANY-MAX
+000980                ADD 1 TO WS-COMPANY-COUNT
+000990                MOVE CM-COMPANY-CODE
+000991                  TO WS-COMPANY-CODE(WS-COMPANY-COUNT)
+000995                MOVE CM-COMPANY-NAME
+000996                  TO WS-COMPANY-NAME(WS-COMPANY-COUNT)
+000997                INSPECT WS-COMPANY-NAME(WS-COMPANY-COUNT)
+000998                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+000999                           TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+001010             END-IF
+001020     END-READ
+001030     .
+001040 1100-LOAD-COMPANY-REC-EXIT.
+001050     EXIT.
+001060
+001070 1200-ABEND-PARA.
+001080*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+001090*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+001100     DISPLAY 'SRCHALL1 - OPEN FAILED FOR: ' WS-ABEND-DDNAME
+001110     DISPLAY 'SRCHALL1 - FILE STATUS WAS : ' WS-ABEND-STATUS
+001120     MOVE 16 TO RETURN-CODE
+001130     STOP RUN
+001140     .
+001150 1200-ABEND-PARA-EXIT.
+001160     EXIT.
+001170
+001182 1400-READ-SRCHCTL.
+001184*    AN OPTIONAL NAME-SEARCH CARD.  WHEN PRESENT, IT CARRIES A
+001186*    COMPANY NAME (OR LEADING SUBSTRING) TO LOOK UP.  OMIT THE DD
+001188*    TO SKIP THE NAME SEARCH ENTIRELY - SEE 1300-READ-SRTCTL
+001190*    IN SORTPRO FOR THE SAME IDIOM.
+001192     OPEN INPUT SRCHCTL
+001194     IF WS-SRCHCTL-STATUS = '00'
+001196        READ SRCHCTL INTO WS-STRING
+001198            AT END CONTINUE
+001200            NOT AT END
+001202                PERFORM 2000-SEARCH-STRING
+001204                        THRU 2000-SEARCH-STRING-EXIT
+001206        END-READ
+001208        CLOSE SRCHCTL
+001210     END-IF
+001212     .
+001214 1400-READ-SRCHCTL-EXIT.
+001216     EXIT.
+001218
+001220 1500-READ-CODECTL.
+001222*    AN OPTIONAL CODE-SEARCH CARD.  WHEN PRESENT, IT CARRIES A
+001224*    SIX-DIGIT COMPANY CODE TO LOOK UP.  OMIT THE DD TO SKIP THE
+001226*    CODE SEARCH ENTIRELY - THE SAME OPTIONAL-CARD IDIOM
+001228*    1400-READ-SRCHCTL ABOVE USES FOR THE NAME SEARCH.
+001230     OPEN INPUT CODECTL
+001232     IF WS-CODECTL-STATUS = '00'
+001234        READ CODECTL INTO WS-SEARCH-CODE
+001236            AT END CONTINUE
+001238            NOT AT END
+001240                PERFORM 3000-SEARCH-CODE
+001242                        THRU 3000-SEARCH-CODE-EXIT
+001244        END-READ
+001246        CLOSE CODECTL
+001248     END-IF
+001250     .
+001252 1500-READ-CODECTL-EXIT.
+001254     EXIT.
+001256
+001260 2000-SEARCH-STRING.
+001262*    THE ACTUAL TABLE SEARCH IS DONE BY COMPSRCH SO THE SAME
+001264*    CASE-INSENSITIVE, LEADING-SUBSTRING MATCH LOGIC PLAYTAB2
+001266*    USES IS SHARED RATHER THAN REIMPLEMENTED HERE.
+001268     CALL 'COMPSRCH' USING WS-COMPANY-COUNT
+001270                           WS-COMPANIES
+001272                           WS-STRING
+001274                           WS-SEARCH-RESULT
+001276     ADD 1 TO WS-SEARCH-COUNT
+001278     IF WS-FOUND
+001280        DISPLAY WS-MATCHED-NAME ' FOUND!'
+001282        DISPLAY WS-MATCHED-CODE ' IS THE CORR. COMPANY CODE'
+001284     ELSE
+001286        DISPLAY 'STRING NOT FOUND'
+001288     END-IF
+001290     .
+001292 2000-SEARCH-STRING-EXIT.
+001294     EXIT.
+001296
+001330 3000-SEARCH-CODE.
+001340*    ALTERNATE LOOKUP BY COMPANY CODE.  THE TABLE IS ALREADY IN
+001350*    COMPANY-CODE SEQUENCE - 1000-LOAD-MASTER SORTS IT ONCE RIGHT
+001360*    AFTER THE LOAD - SO THIS PARAGRAPH CAN GO STRAIGHT TO THE
+001370*    BINARY SEARCH EVERY TIME IT IS CALLED.
+001390     SEARCH ALL WS-COMPANY
+001400     AT END DISPLAY 'COMPANY CODE NOT FOUND'
+001410     WHEN WS-COMPANY-CODE(I) = WS-SEARCH-CODE
+001420          DISPLAY WS-COMPANY-CODE(I) ' FOUND!'
+001430          DISPLAY WS-COMPANY-NAME(I) ' IS THE CORR. COMPANY NAME'
+001440     END-SEARCH
+001445     ADD 1 TO WS-SEARCH-COUNT
+001450     .
+001460 3000-SEARCH-CODE-EXIT.
+001470     EXIT.
+001480
+001502 9500-WRITE-AUDIT-RECORD.
+001503*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+001504*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+001505*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+001506     OPEN EXTEND AUDTFILE
+001507     IF NOT WS-AUDTFILE-OK
+001508        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+001509        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+001510        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+001511     END-IF
+001512     ACCEPT WS-RUN-DATE FROM DATE
+001513     ACCEPT WS-RUN-TIME FROM TIME
+001514     MOVE 'SRCHALL1' TO AUD-PGM-NAME
+001515     STRING WS-RUN-MM DELIMITED SIZE
+001516            '/'       DELIMITED SIZE
+001517            WS-RUN-DD DELIMITED SIZE
+001518            '/'       DELIMITED SIZE
+001519            WS-RUN-YY DELIMITED SIZE
+001520            INTO AUD-RUN-DATE
+001521     STRING WS-RUN-HH DELIMITED SIZE
+001522            ':'       DELIMITED SIZE
+001523            WS-RUN-MN DELIMITED SIZE
+001524            ':'       DELIMITED SIZE
+001525            WS-RUN-SS DELIMITED SIZE
+001526            INTO AUD-RUN-TIME
+001527     MOVE WS-SEARCH-COUNT  TO AUD-REC-COUNT
+001528     MOVE RETURN-CODE      TO AUD-RETURN-CODE
+001529     WRITE AUD-REC
+001530     CLOSE AUDTFILE
+001531     .
+001532 9500-WRITE-AUDIT-RECORD-EXIT.
+001533     EXIT.
