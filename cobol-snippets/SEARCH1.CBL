@@ -1,45 +1,202 @@
-      ******************************************************************
-      *        PROGRAM NAME            : HELLOCOBOL                    *
-      *        DESCRIPTION             : SAYS "HELLO" TO USER IN SPOOL *
-      *        CREDITS                 : EDUCATORS AND TRAINERS        *
-      ******************************************************************
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PLAYTAB2.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.                          
-       
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-      
-       
-       01 WS-COMPANIES.                 
-             05 WS-COMPANY      OCCURS 05 TIMES INDEXED BY I.                 
-                   10 WS-COMPANY-CODE PIC 9(6).
-                   10 WS-COMPANY-NAME PIC X(10).
-      *       05 WS-MONTH PIC X(3) OCCURS 12 TIMES INDEXED BY I.
-    
-       01 WS-COUNT     PIC 99 VALUE 00.
-       01 WS-STRING    PIC X(10).                                             
-
-       PROCEDURE DIVISION.
-           MOVE "123456INFOSYS   909090CAPGEMINI 787878ACCENTURE 666666G     
-      -    "ENPACT   444444VIRTUSA   " TO WS-COMPANIES                 
-           MOVE 'INFOSYS   '    TO WS-STRING
-           PERFORM SEARCH-STRING-PARA
-           STOP RUN
-           .
-           
-       SEARCH-STRING-PARA.
-           SET I TO 1
-           SEARCH WS-COMPANY
-           AT END DISPLAY 'STRING NOT FOUND'
-           WHEN WS-COMPANY-NAME(I) = WS-STRING
-                DISPLAY WS-COMPANY-NAME(I) ' FOUND!'
-                DISPLAY WS-COMPANY-CODE(I) ' IS THE CORR. COMPANY CODE'
-           END-SEARCH
-           .
+000010******************************************************************
+000020*        PROGRAM NAME            : PLAYTAB2                      *
+000030*        DESCRIPTION             : LINEAR-SEARCHES A COMPANY     *
+000040*                                  TABLE LOADED FROM THE COMPANY *
+000050*                                  MASTER FILE BY NAME.          *
+000060*        CREDITS                 : EDUCATORS AND TRAINERS        *
+000070******************************************************************
+000080*        MODIFICATION HISTORY                                    *
+000090*        ----------------------------------------------------   *
+000100*        DATE       INIT  DESCRIPTION                            *
+000110*        08/08/26   RWM   REPLACED THE HARDCODED 5-ENTRY COMPANY *
+000120*                         LITERAL WITH A LOAD FROM THE COMPANY   *
+000130*                         MASTER FILE (COMPMSTR) SO OPERATIONS   *
+000140*                         CAN MAINTAIN THE LIST WITHOUT A        *
+000150*                         RECOMPILE.  TABLE SIZE IS NOW VARIABLE *
+000160*                         (OCCURS ... DEPENDING ON).             *
+000165*        08/08/26   RWM   SEARCH IS NOW CASE-INSENSITIVE AND     *
+000166*                         MATCHES ON A LEADING SUBSTRING OF THE  *
+000167*                         COMPANY NAME RATHER THAN AN EXACT      *
+000168*                         10-BYTE COMPARE.                       *
+000169*        08/08/26   RWM   THE SEARCH ITSELF IS NOW PERFORMED BY  *
+000171*                         THE COMPSRCH SUBPROGRAM SO OTHER      *
+000172*                         PROGRAMS CAN SHARE THE SAME LOGIC.    *
+000173*        08/08/26   RWM   APPEND CLOSING RECORD TO COMMON AUDIT *
+000174*                         LOG (AUDTDD).                         *
+000170******************************************************************
+000180
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PLAYTAB2.
+000210 AUTHOR. R MEHTA.
+000220 INSTALLATION. DATA PROCESSING.
+000230 DATE-WRITTEN. 01/15/24.
+000240 DATE-COMPILED.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT COMPMSTR ASSIGN TO COMPMSTR
+000300     ORGANIZATION IS INDEXED
+000310     ACCESS MODE IS SEQUENTIAL
+000320     RECORD KEY IS CM-COMPANY-CODE
+000330     FILE STATUS IS WS-COMPMSTR-STATUS.
+000335
+000336     SELECT AUDTFILE ASSIGN TO AUDTDD
+000337     ORGANIZATION IS LINE SEQUENTIAL
+000338     FILE STATUS IS WS-AUDTFILE-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD COMPMSTR.
+000375     COPY COMPREC.
+000430
+000431 FD AUDTFILE.
+000432     COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUD-REC==
+000433                             ==:PFX:==     BY ==AUD==.
+000440
+000450 WORKING-STORAGE SECTION.
+000460 01 WS-COMPANY-MAX    PIC 9(03) COMP VALUE 200.
+000470 01 WS-COMPANY-COUNT  PIC 9(03) COMP VALUE ZERO.
+000480 01 WS-COMPANIES.
+000490     05 WS-COMPANY  OCCURS 1 TO 200 TIMES
+000500                    DEPENDING ON WS-COMPANY-COUNT
+000510                    INDEXED BY I.
+000520            10 WS-COMPANY-CODE PIC 9(6).
+000530            10 WS-COMPANY-NAME PIC X(10).
+000540
+000550 01 WS-COUNT          PIC 99 VALUE 00.
+000560 01 WS-STRING         PIC X(10).
+000562 01 WS-SEARCH-RESULT.
+000563     05 WS-FOUND-SW      PIC X(01).
+000564         88 WS-FOUND     VALUE 'Y'.
+000565         88 WS-NOT-FOUND VALUE 'N'.
+000566     05 WS-MATCHED-CODE  PIC 9(06).
+000567     05 WS-MATCHED-NAME  PIC X(10).
+000570 01 WS-COMPMSTR-STATUS  PIC X(02) VALUE '00'.
+000580     88 WS-COMPMSTR-OK  VALUE '00'.
+000590 01 WS-MSTR-EOF-STA   PIC X VALUE 'N'.
+000600     88 WS-MSTR-EOF   VALUE 'Y'.
+000610 01 WS-ABEND-DDNAME   PIC X(08) VALUE SPACES.
+000620 01 WS-ABEND-STATUS   PIC X(02) VALUE SPACES.
+000621 01 WS-AUDTFILE-STATUS PIC X(02) VALUE '00'.
+000622     88 WS-AUDTFILE-OK VALUE '00'.
+000623 01 WS-RUN-DATE.
+000624     05 WS-RUN-YY      PIC 9(02).
+000625     05 WS-RUN-MM      PIC 9(02).
+000626     05 WS-RUN-DD      PIC 9(02).
+000627 01 WS-RUN-TIME.
+000628     05 WS-RUN-HH      PIC 9(02).
+000629     05 WS-RUN-MN      PIC 9(02).
+000630     05 WS-RUN-SS      PIC 9(02).
+000631     05 FILLER         PIC 9(02).
+000632
+000640 PROCEDURE DIVISION.
+000650 0000-MAINLINE.
+000660     PERFORM 1000-LOAD-MASTER THRU 1000-LOAD-MASTER-EXIT
+000670     MOVE 'infosys   '    TO WS-STRING
+000680     PERFORM 2000-SEARCH-STRING THRU 2000-SEARCH-STRING-EXIT
+000685     PERFORM 9500-WRITE-AUDIT-RECORD
+000686             THRU 9500-WRITE-AUDIT-RECORD-EXIT
+000690     STOP RUN
+000700     .
+000710
+000720 1000-LOAD-MASTER.
+000730*    LOAD THE WORKING-STORAGE SEARCH TABLE FROM THE COMPANY
+000740*    MASTER FILE SO THE TABLE SIZE AND CONTENT ARE MAINTAINED
+000750*    BY DATA, NOT BY RECOMPILING THIS PROGRAM.  ONLY ACTIVE
+000760*    COMPANIES ARE LOADED.
+000770     OPEN INPUT COMPMSTR
+000780     IF NOT WS-COMPMSTR-OK
+000790        MOVE 'COMPMSTR' TO WS-ABEND-DDNAME
+000800        MOVE WS-COMPMSTR-STATUS TO WS-ABEND-STATUS
+000810        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+000820     END-IF
+000830     PERFORM 1100-LOAD-COMPANY-REC THRU 1100-LOAD-COMPANY-REC-EXIT
+000840             UNTIL WS-MSTR-EOF
+000850     CLOSE COMPMSTR
+000860     DISPLAY '--> LOADED ' WS-COMPANY-COUNT ' COMPANIES'
+000870     .
+000880 1000-LOAD-MASTER-EXIT.
+000890     EXIT.
+000900
+000910 1100-LOAD-COMPANY-REC.
+000920     READ COMPMSTR NEXT RECORD
+000930         AT END SET WS-MSTR-EOF TO TRUE
+000940         NOT AT END
+000950             IF CM-ACTIVE AND WS-COMPANY-COUNT < WS-COMPANY-MAX
+000960                ADD 1 TO WS-COMPANY-COUNT
+000970                MOVE CM-COMPANY-CODE
+000971                  TO WS-COMPANY-CODE(WS-COMPANY-COUNT)
+000975                MOVE CM-COMPANY-NAME
+000976                  TO WS-COMPANY-NAME(WS-COMPANY-COUNT)
+000977                INSPECT WS-COMPANY-NAME(WS-COMPANY-COUNT)
+000978                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+000979                           TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+000980             END-IF
+000990     END-READ
+001000     .
+001010 1100-LOAD-COMPANY-REC-EXIT.
+001020     EXIT.
+001030
+001040 1200-ABEND-PARA.
+001050*    GIVE FIRST-LINE SUPPORT ENOUGH ON THE JOB LOG TO DIAGNOSE
+001060*    A BAD RUN WITHOUT PAGING A PROGRAMMER.
+001070     DISPLAY 'PLAYTAB2 - OPEN FAILED FOR: ' WS-ABEND-DDNAME
+001080     DISPLAY 'PLAYTAB2 - FILE STATUS WAS : ' WS-ABEND-STATUS
+001090     MOVE 16 TO RETURN-CODE
+001100     STOP RUN
+001110     .
+001120 1200-ABEND-PARA-EXIT.
+001130     EXIT.
+001140
+001150 2000-SEARCH-STRING.
+001155*    THE ACTUAL TABLE SEARCH IS DONE BY COMPSRCH SO THE SAME
+001156*    CASE-INSENSITIVE, LEADING-SUBSTRING MATCH LOGIC CAN BE
+001157*    REUSED BY ANY OTHER PROGRAM THAT CARRIES A COMPANY TABLE.
+001160     CALL 'COMPSRCH' USING WS-COMPANY-COUNT
+001161                           WS-COMPANIES
+001162                           WS-STRING
+001163                           WS-SEARCH-RESULT
+001165     IF WS-FOUND
+001200        DISPLAY WS-MATCHED-NAME ' FOUND!'
+001210        DISPLAY WS-MATCHED-CODE
+001215               ' IS THE CORR. COMPANY CODE'
+001220     ELSE
+001221        DISPLAY 'STRING NOT FOUND'
+001225     END-IF
+001230     .
+001240 2000-SEARCH-STRING-EXIT.
+001250     EXIT.
+001260
+001270 9500-WRITE-AUDIT-RECORD.
+001271*    APPEND ONE LINE TO THE COMMON AUDIT LOG SO OPERATIONS CAN
+001272*    SEE EVERY JOB STEP'S RUN DATE/TIME, VOLUME, AND RETURN CODE
+001273*    IN ONE PLACE WITHOUT HUNTING THROUGH INDIVIDUAL JOB LOGS.
+001274     OPEN EXTEND AUDTFILE
+001275     IF NOT WS-AUDTFILE-OK
+001276        MOVE 'AUDTDD' TO WS-ABEND-DDNAME
+001277        MOVE WS-AUDTFILE-STATUS TO WS-ABEND-STATUS
+001278        PERFORM 1200-ABEND-PARA THRU 1200-ABEND-PARA-EXIT
+001279     END-IF
+001280     ACCEPT WS-RUN-DATE FROM DATE
+001281     ACCEPT WS-RUN-TIME FROM TIME
+001282     MOVE 'PLAYTAB2' TO AUD-PGM-NAME
+001283     STRING WS-RUN-MM DELIMITED SIZE
+001284            '/'       DELIMITED SIZE
+001285            WS-RUN-DD DELIMITED SIZE
+001286            '/'       DELIMITED SIZE
+001287            WS-RUN-YY DELIMITED SIZE
+001288            INTO AUD-RUN-DATE
+001289     STRING WS-RUN-HH DELIMITED SIZE
+001290            ':'       DELIMITED SIZE
+001291            WS-RUN-MN DELIMITED SIZE
+001292            ':'       DELIMITED SIZE
+001293            WS-RUN-SS DELIMITED SIZE
+001294            INTO AUD-RUN-TIME
+001295     MOVE WS-COMPANY-COUNT TO AUD-REC-COUNT
+001296     MOVE RETURN-CODE      TO AUD-RETURN-CODE
+001297     WRITE AUD-REC
+001298     CLOSE AUDTFILE
+001299     .
+001300 9500-WRITE-AUDIT-RECORD-EXIT.
+001301     EXIT.
