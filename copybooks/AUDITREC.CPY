@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*        COPYBOOK NAME    : AUDITREC                             *
+000030*        DESCRIPTION      : COMMON AUDIT-LOG RECORD, APPENDED TO *
+000040*                           BY EVERY BATCH PROGRAM'S             *
+000050*                           WRITE-AUDIT-RECORD PARAGRAPH AT END  *
+000060*                           OF RUN - ONE LINE PER JOB STEP WITH  *
+000070*                           THE PROGRAM NAME, RUN DATE/TIME, A   *
+000080*                           RECORD COUNT, AND THE RETURN CODE.   *
+000090*                           COPY WITH REPLACING TO SET THE       *
+000100*                           RECORD NAME AND FIELD-NAME PREFIX,   *
+000105*                           E.G.:                                *
+000107*                               FD AUDTFILE.                     *
+000108*                               COPY AUDITREC REPLACING          *
+000109*                                 ==:RECNAME:== BY ==AUD-REC==   *
+000111*                                 ==:PFX:==     BY ==AUD==.      *
+000090******************************************************************
+000100*        MODIFICATION HISTORY                                    *
+000110*        ----------------------------------------------------   *
+000120*        DATE       INIT  DESCRIPTION                            *
+000130*        08/08/26   RWM   INITIAL VERSION.                       *
+000140******************************************************************
+000150 01 :RECNAME:.
+000160     05 :PFX:-PGM-NAME      PIC X(10).
+000170     05 FILLER              PIC X(01) VALUE SPACE.
+000180     05 :PFX:-RUN-DATE      PIC X(08).
+000190     05 FILLER              PIC X(01) VALUE SPACE.
+000200     05 :PFX:-RUN-TIME      PIC X(08).
+000210     05 FILLER              PIC X(01) VALUE SPACE.
+000220     05 :PFX:-REC-COUNT     PIC 9(07).
+000230     05 FILLER              PIC X(01) VALUE SPACE.
+000240     05 :PFX:-RETURN-CODE   PIC 9(03).
+000250     05 FILLER              PIC X(30) VALUE SPACES.
