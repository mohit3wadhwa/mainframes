@@ -0,0 +1,33 @@
+000010******************************************************************
+000020*        COPYBOOK NAME    : CHKREC                               *
+000030*        DESCRIPTION      : CHECKPOINT/RESTART RECORD, SHARED BY *
+000040*                           SORTPRO'S CHKDD (CHECKPOINTS WRITTEN *
+000050*                           DURING THE OUTFILE VERIFICATION      *
+000060*                           PASS) AND CHKCTL (THE RESTART CARD   *
+000070*                           READ BACK IN ON A SUBSEQUENT RUN).   *
+000080*                           TO RESTART, POINT CHKCTL AT THE LAST *
+000090*                           RECORD WRITTEN BY A PRIOR RUN'S      *
+000100*                           CHKDD DATA SET.  COPY WITH REPLACING *
+000105*                           TO SET THE RECORD NAME AND THE       *
+000107*                           FIELD-NAME PREFIX, E.G.:             *
+000108*                               FD CHKCTL.                       *
+000109*                               COPY CHKREC REPLACING            *
+000111*                                 ==:RECNAME:== BY ==CHK-REC==   *
+000112*                                 ==:PFX:==     BY ==CHK==.      *
+000110******************************************************************
+000120*        MODIFICATION HISTORY                                    *
+000130*        ----------------------------------------------------   *
+000140*        DATE       INIT  DESCRIPTION                            *
+000150*        08/08/26   RWM   INITIAL VERSION.                       *
+000160******************************************************************
+000170 01 :RECNAME:.
+000180     05 :PFX:-REC-COUNT     PIC 9(05).
+000190     05 FILLER              PIC X(01) VALUE SPACE.
+000200     05 :PFX:-PREV-EMP-ID   PIC 9(06).
+000210     05 FILLER              PIC X(01) VALUE SPACE.
+000220     05 :PFX:-LOW-EMP-ID    PIC 9(06).
+000230     05 FILLER              PIC X(01) VALUE SPACE.
+000240     05 :PFX:-HIGH-EMP-ID   PIC 9(06).
+000250     05 FILLER              PIC X(01) VALUE SPACE.
+000260     05 :PFX:-DUP-COUNT     PIC 9(05).
+000270     05 FILLER              PIC X(54) VALUE SPACES.
