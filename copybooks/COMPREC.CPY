@@ -0,0 +1,20 @@
+000010******************************************************************
+000020*        COPYBOOK NAME    : COMPREC                              *
+000030*        DESCRIPTION      : COMPANY MASTER RECORD, SHARED BY     *
+000040*                           COMPMSTR'S READERS/WRITERS           *
+000050*                           (SRCHALL1, PLAYTAB2, COMPMAIN).      *
+000060*                               FD COMPMSTR.                     *
+000070*                               COPY COMPREC.                    *
+000080******************************************************************
+000090*        MODIFICATION HISTORY                                    *
+000100*        ----------------------------------------------------   *
+000110*        DATE       INIT  DESCRIPTION                            *
+000120*        08/08/26   RWM   INITIAL VERSION - PULLED OUT OF        *
+000130*                         SRCHALL1/PLAYTAB2/COMPMAIN.            *
+000140******************************************************************
+000150 01 CM-COMPANY-REC.
+000160     05 CM-COMPANY-CODE   PIC 9(06).
+000170     05 CM-COMPANY-NAME   PIC X(10).
+000180     05 CM-ACTIVE-FLAG    PIC X(01).
+000190         88 CM-ACTIVE     VALUE 'A'.
+000200         88 CM-INACTIVE   VALUE 'I'.
