@@ -0,0 +1,27 @@
+000010******************************************************************
+000020*        COPYBOOK NAME    : EMPREC                               *
+000030*        DESCRIPTION      : EMPLOYEE EXTRACT RECORD, SHARED BY   *
+000040*                           SORTPRO'S INFILE/OUTFILE/WORKFILE    *
+000050*                           RECORDS.  COPY WITH REPLACING TO SET *
+000060*                           THE RECORD NAME AND THE FIELD-NAME   *
+000070*                           PREFIX, E.G.:                        *
+000080*                               FD INFILE.                       *
+000090*                               COPY EMPREC REPLACING            *
+000100*                                 ==:RECNAME:== BY ==INREC==     *
+000110*                                 ==:PFX:==     BY ==IN==.       *
+000120******************************************************************
+000130*        MODIFICATION HISTORY                                    *
+000140*        ----------------------------------------------------   *
+000150*        DATE       INIT  DESCRIPTION                            *
+000160*        08/08/26   RWM   INITIAL VERSION - PULLED OUT OF        *
+000170*                         SORTPRO'S INREC/OUTREC/WORKREC.        *
+000175*        08/08/26   RWM   ADDED DEPT-CODE, HIRE-DATE, AND        *
+000177*                         SALARY-AMT FOR THE DEPARTMENTAL        *
+000179*                         HEADCOUNT/PAYROLL REPORT.              *
+000180******************************************************************
+000190 01 :RECNAME:.
+000200     05 :PFX:-EMP-ID         PIC 9(6).
+000210     05 :PFX:-EMP-NAME       PIC X(20).
+000212     05 :PFX:-DEPT-CODE      PIC X(04).
+000214     05 :PFX:-HIRE-DATE      PIC X(08).
+000216     05 :PFX:-SALARY-AMT     PIC 9(07)V99.
