@@ -0,0 +1,21 @@
+//COMPMAIN JOB (ACCTNO),'COMP MSTR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS COMPMAIN: APPLIES ADD/CHANGE/DELETE TRANSACTIONS IN     *
+//* COMPTRAN AGAINST THE COMPANY MASTER (COMPMSTR) AND WRITES AN *
+//* AUDIT LISTING OF WHAT CHANGED TO COMPAUDIT.  RUN THIS BEFORE *
+//* SRCHALL1/PLAYTAB2 WHEN THE COMPANY ROSTER HAS CHANGED.       *
+//* COMPAUDIT IS A GDG SO A RERUN ON A LATER DAY ROLLS A NEW      *
+//* GENERATION INSTEAD OF COLLIDING WITH TODAY'S CATALOGED        *
+//* LISTING.  AUDTDD IS THE COMMON AUDIT LOG THAT EVERY PROGRAM   *
+//* IN THE SUITE APPENDS A CLOSING RECORD TO.                     *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=COMPMAIN
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//COMPTRAN DD   DSN=PROD.APPL.COMPTRAN,DISP=SHR
+//COMPMSTR DD   DSN=PROD.APPL.COMPMSTR,DISP=SHR
+//COMPAUDIT DD  DSN=PROD.APPL.COMPAUDIT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
