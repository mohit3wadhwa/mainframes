@@ -0,0 +1,64 @@
+//DAILYRUN JOB (ACCTNO),'DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DRIVES THE DAILY EMPLOYEE EXTRACT THROUGH THE FULL PIPELINE: *
+//* STEP010 (FILEACCESS) FILTERS THE RAW EXTRACT, STEP020        *
+//* (SORTPRO) VALIDATES AND SORTS IT, AND STEP030 (SRCHALL1)     *
+//* LOADS THE COMPANY MASTER AND RUNS WHICHEVER OF THE NAME-     *
+//* SEARCH (SRCHCTL) OR CODE-SEARCH (CODECTL) LOOKUPS ARE        *
+//* SUPPLIED.  BOTH ARE DUMMIED OUT HERE SINCE THIS IS AN        *
+//* UNATTENDED RUN - SUPPLY EITHER CARD IF AN AD HOC LOOKUP IS   *
+//* ALSO WANTED OUT OF THIS STEP.                                *
+//* EVERY STEP AFTER THE FIRST CARRIES COND=(0,NE) SO THE CHAIN  *
+//* STOPS COLD IF ANY EARLIER STEP ABENDS OR RETURNS A NON-ZERO  *
+//* CONDITION CODE.  OUTDD/REJDD/SORTED/SORTEXC/SORTDUP/SORTTRL/  *
+//* SORTCHK ARE ALL GDGs SO A RERUN ON A LATER DAY ROLLS A NEW    *
+//* GENERATION OF EACH INSTEAD OF COLLIDING WITH TODAY'S RUN -    *
+//* (+1) IN EACH STEP REFERS TO THE SAME NEW GENERATION CREATED   *
+//* EARLIER IN THIS JOB.                                         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=FILEACCESS
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CTLCARD  DD   *
+JAVAPROG
+/*
+//INDD     DD   DSN=PROD.APPL.WJCL1,DISP=SHR
+//OUTDD    DD   DSN=PROD.APPL.OUT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJDD    DD   DSN=PROD.APPL.REJECT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SORTPRO,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//INDD     DD   DSN=PROD.APPL.OUT(+1),DISP=SHR
+//OUTDD    DD   DSN=PROD.APPL.SORTED(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//WORKDD   DD   DSN=&&WORKFILE,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SRTCTL   DD   *
+AA
+/*
+//EXCDD    DD   DSN=PROD.APPL.SORTEXC(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DUPDD    DD   DSN=PROD.APPL.SORTDUP(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//TRLDD    DD   DSN=PROD.APPL.SORTTRL(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CHKCTL   DD   DUMMY
+//CHKDD    DD   DSN=PROD.APPL.SORTCHK(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=SRCHALL1,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//COMPMSTR DD   DSN=PROD.APPL.COMPMSTR,DISP=SHR
+//SRCHCTL  DD   DUMMY
+//CODECTL  DD   DUMMY
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
