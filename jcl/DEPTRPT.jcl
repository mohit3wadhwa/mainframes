@@ -0,0 +1,20 @@
+//DEPTRPT  JOB (ACCTNO),'DEPT RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS DEPTRPT: READS THE SORTED EMPLOYEE EXTRACT PRODUCED BY  *
+//* SORTPRO (EMPDD) AND WRITES A DEPARTMENT-WISE HEADCOUNT AND   *
+//* PAYROLL-TOTAL REPORT TO RPTDD.  RUN THIS AFTER SORTPRO.      *
+//* EMPDD READS THE MOST CURRENT GENERATION SORTPRO HAS ALREADY  *
+//* CATALOGED; RPTDD IS A GDG SO A RERUN ON A LATER DAY ROLLS A   *
+//* NEW GENERATION INSTEAD OF COLLIDING WITH TODAY'S REPORT.      *
+//* AUDTDD IS THE COMMON AUDIT LOG THAT EVERY PROGRAM IN THE     *
+//* SUITE APPENDS A CLOSING RECORD TO.                           *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=DEPTRPT
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//EMPDD    DD   DSN=PROD.APPL.SORTED(0),DISP=SHR
+//RPTDD    DD   DSN=PROD.APPL.DEPTRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
