@@ -0,0 +1,25 @@
+//FILEACC  JOB (ACCTNO),'EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS FILEACCESS: FILTERS WJCL1 AGAINST THE CONTROL-CARD      *
+//* KEYWORD, WRITING MATCHES TO OUTDD AND NON-MATCHES TO REJDD.  *
+//* POINT THIS STEP AT A DIFFERENT ENVIRONMENT BY CHANGING THE   *
+//* DSN VALUES ON THE DD STATEMENTS BELOW - THE LOAD MODULE      *
+//* ITSELF NEVER CHANGES.  OUTDD/REJDD ARE GDGs SO A RERUN ON A  *
+//* LATER DAY ROLLS A NEW GENERATION INSTEAD OF COLLIDING WITH   *
+//* TODAY'S CATALOGED DATASET.  AUDTDD IS THE COMMON AUDIT LOG   *
+//* THAT EVERY PROGRAM IN THE SUITE APPENDS A CLOSING RECORD TO. *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=FILEACCESS
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CTLCARD  DD   *
+JAVAPROG
+/*
+//INDD     DD   DSN=PROD.APPL.WJCL1,DISP=SHR
+//OUTDD    DD   DSN=PROD.APPL.OUT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJDD    DD   DSN=PROD.APPL.REJECT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
