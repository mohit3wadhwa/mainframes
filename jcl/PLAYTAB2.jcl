@@ -0,0 +1,15 @@
+//PLAYTAB2 JOB (ACCTNO),'CO SRCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS PLAYTAB2: LOADS THE COMPANY MASTER (COMPMSTR) INTO THE  *
+//* IN-MEMORY SEARCH TABLE AND RUNS A CASE-INSENSITIVE, LEADING- *
+//* SUBSTRING NAME LOOKUP AGAINST IT VIA THE COMPSRCH SUBROUTINE.*
+//* AUDTDD IS THE COMMON AUDIT LOG THAT EVERY PROGRAM IN THE     *
+//* SUITE APPENDS A CLOSING RECORD TO.                           *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=PLAYTAB2
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//COMPMSTR DD   DSN=PROD.APPL.COMPMSTR,DISP=SHR
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
