@@ -0,0 +1,20 @@
+//PRNTRPT  JOB (ACCTNO),'PRINT RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS PRNTRPT: PRINTS THE SORTED EMPLOYEE EXTRACT PRODUCED BY *
+//* SORTPRO (EMPDD) WITH A TITLE/DATE/PAGE HEADER EVERY 55 LINES *
+//* AND A RECORD-COUNT FOOTER.  RUN THIS AFTER SORTPRO.          *
+//* EMPDD READS THE MOST CURRENT GENERATION SORTPRO HAS ALREADY  *
+//* CATALOGED; RPTDD IS A GDG SO A RERUN ON A LATER DAY ROLLS A   *
+//* NEW GENERATION INSTEAD OF COLLIDING WITH TODAY'S LISTING.     *
+//* AUDTDD IS THE COMMON AUDIT LOG THAT EVERY PROGRAM IN THE     *
+//* SUITE APPENDS A CLOSING RECORD TO.                           *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=PRNTRPT
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//EMPDD    DD   DSN=PROD.APPL.SORTED(0),DISP=SHR
+//RPTDD    DD   DSN=PROD.APPL.EMPLIST(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
