@@ -0,0 +1,45 @@
+//SORTPRO  JOB (ACCTNO),'EMP SORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS SORTPRO: VALIDATES AND SORTS THE EMPLOYEE EXTRACT IN    *
+//* INDD AND PRODUCES THE SORTED EXTRACT IN OUTDD.  WORKDD IS    *
+//* THE INTERMEDIATE SORT WORK FILE.  SRTCTL IS AN OPTIONAL      *
+//* CONTROL CARD (COL 1 = ID SEQUENCE, COL 2 = NAME SEQUENCE,    *
+//* 'A'/'D') - OMIT THE DD TO GET THE DEFAULT ASCENDING/         *
+//* ASCENDING SEQUENCE.  RECORDS FAILING THE EMPLOYEE-ID CHECK   *
+//* ARE WRITTEN TO EXCDD WITH A REASON CODE.  TRLDD RECEIVES A   *
+//* ONE-LINE TRAILER WITH THE RECORD COUNT AND LOW/HIGH KEY OF   *
+//* THE SORTED EXTRACT.  THE OUTFILE VERIFICATION PASS WRITES A  *
+//* CHECKPOINT TO CHKDD EVERY 1000 RECORDS.  TO RESTART A RUN    *
+//* THAT ABENDED PARTWAY THROUGH, POINT CHKCTL AT THE LAST       *
+//* CHECKPOINT FROM THE PRIOR RUN'S CHKDD - OMIT CHKCTL TO RUN   *
+//* THE VERIFICATION PASS FROM THE TOP.  OUTDD AND ITS COMPANION  *
+//* EXCDD/DUPDD/TRLDD/CHKDD ARE GDGs SO A RERUN ON A LATER DAY    *
+//* ROLLS A NEW GENERATION INSTEAD OF COLLIDING WITH TODAY'S      *
+//* CATALOGED DATASET.  INDD READS THE MOST CURRENT GENERATION    *
+//* FILEACCESS HAS ALREADY CATALOGED.  AUDTDD IS THE COMMON       *
+//* AUDIT LOG THAT EVERY PROGRAM IN THE SUITE APPENDS A CLOSING  *
+//* RECORD TO.                                                   *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=SORTPRO
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//INDD     DD   DSN=PROD.APPL.OUT(0),DISP=SHR
+//OUTDD    DD   DSN=PROD.APPL.SORTED(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//WORKDD   DD   DSN=&&WORKFILE,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SRTCTL   DD   *
+AA
+/*
+//EXCDD    DD   DSN=PROD.APPL.SORTEXC(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DUPDD    DD   DSN=PROD.APPL.SORTDUP(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//TRLDD    DD   DSN=PROD.APPL.SORTTRL(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CHKCTL   DD   DUMMY
+//CHKDD    DD   DSN=PROD.APPL.SORTCHK(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
