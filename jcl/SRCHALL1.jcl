@@ -0,0 +1,24 @@
+//SRCHALL1 JOB (ACCTNO),'CO XREF',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS SRCHALL1: LOADS THE COMPANY MASTER (COMPMSTR) INTO THE  *
+//* IN-MEMORY SEARCH TABLE, THEN RUNS WHICHEVER OF THE TWO       *
+//* OPTIONAL LOOKUPS BELOW ARE SUPPLIED.  SRCHCTL CARRIES A      *
+//* COMPANY NAME (OR LEADING SUBSTRING) TO LOOK UP VIA THE       *
+//* SHARED COMPSRCH ROUTINE; CODECTL CARRIES A SIX-DIGIT COMPANY *
+//* CODE TO LOOK UP DIRECTLY.  OMIT EITHER DD TO SKIP THAT       *
+//* LOOKUP.  AUDTDD IS THE COMMON AUDIT LOG THAT EVERY PROGRAM   *
+//* IN THE SUITE APPENDS A CLOSING RECORD TO.                    *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=SRCHALL1
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//COMPMSTR DD   DSN=PROD.APPL.COMPMSTR,DISP=SHR
+//SRCHCTL  DD   *
+INFOSYS
+/*
+//CODECTL  DD   *
+000123
+/*
+//AUDTDD   DD   DSN=PROD.APPL.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
